@@ -1,27 +1,527 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  VSAMTEST.
-      *****************************************************************
-      * UNIT TEST DRIVER FOR VSAMMOCK SUBPROGRAM.                     *
-      *****************************************************************       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  VMF-BLOCK.
-           COPY VMFBLOCK.
-       PROCEDURE DIVISION.
-
-
-       0100-INVOKE-VSAMMOCK.
-           CALL 
-               'VSAMMOCK' USING VMF-BLOCK
-           END-CALL    
-
-
-           DISPLAY '**** RETURNED FROM VSAMMOCK ****'
-           .             
-
-       9999-END.
-           .
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    VSAMTEST.
+000300 AUTHOR.        D L MCKAY.
+000400 INSTALLATION.  DATA CENTER TESTING GROUP.
+000500 DATE-WRITTEN.  08-08-2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                 
+000900*   VSAMTEST                                                      
+001000*                                                                 
+001100*   DATA-DRIVEN UNIT TEST DRIVER FOR THE VSAMMOCK SUBPROGRAM.     
+001200*                                                                 
+001300*   READS ONE TEST-CASE RECORD (COPY VMFCASE) PER ITERATION FROM  
+001400*   TEST-CASE-FILE, LOADS IT INTO VMF-BLOCK, CALLS VSAMMOCK, AND  
+001500*   CHECKS THE FIELDS VSAMMOCK RETURNED AGAINST THE EXPECTED      
+001600*   RESULT IN THE TEST CASE, DISPLAYING PASS/FAIL PER FIELD AND   
+001700*   WRITING A PRINTED SUMMARY REPORT.  NEW SCENARIOS ARE ADDED    
+001800*   BY APPENDING A RECORD TO THE TEST-CASE FILE, NOT BY CHANGING  
+001900*   THIS PROGRAM.                                                 
+002000*                                                                 
+002100*   MODIFICATION HISTORY.                                         
+002200*       DATE       INIT  DESCRIPTION                              
+002300*       -------    ----  ---------------------------------        
+002400*       2026-08-08  DLM  ORIGINAL VERSION.                        
+002500*       2026-08-08  DLM  ADDED 0200-CHECK-RESULT PASS/FAIL        
+002600*                        VERDICT AGAINST VMF-EXPECTED-BLOCK.      
+002700*       2026-08-08  DLM  ADDED ESDS READ-NEXT AND RRDS            
+002800*                        READ-BY-RRN TEST CASES ALONGSIDE THE     
+002900*                        ORIGINAL KSDS READ-BY-KEY CASE.          
+003000*       2026-08-08  DLM  ADDED VMF-STATUS-OVERRIDE TEST CASE.     
+003100*       2026-08-08  DLM  REPLACED THE FOUR HARDCODED TEST         
+003200*                        CASES WITH A DATA-DRIVEN LOOP OVER       
+003300*                        TEST-CASE-FILE (COPY VMFCASE).  NEW      
+003400*                        SCENARIOS NO LONGER NEED A RECOMPILE.    
+003500*       2026-08-08  DLM  ADDED REPORT-OUTPUT, A PRINTED RUN       
+003600*                        SUMMARY REPORT WITH ONE DETAIL LINE      
+003700*                        PER CASE PLUS FINAL TOTALS, SO A RUN     
+003800*                        LEAVES A PERMANENT RECORD BEHIND THE     
+003900*                        CONSOLE DISPLAYS.                        
+003910*       2026-08-08  DLM  ADDED TC-FILE-ID TO THE TEST CASE AND
+003920*                        TO THE REPORT'S DETAIL LINE, SINCE
+003930*                        VSAMMOCK NOW SUPPORTS SEVERAL
+003940*                        CONCURRENT MOCK FILES OF THE SAME
+003950*                        ORGANIZATION.
+003960*       2026-08-08  DLM  ADDED A CHECKPOINT FILE SO A LONG
+003970*                        BATCH RUN CAN BE RESTARTED AFTER AN
+003980*                        ABEND WITHOUT RERUNNING CASES THAT
+003990*                        ALREADY COMPLETED.
+003991*       2026-08-08  DLM  A CASE AT OR BEFORE THE CHECKPOINT IS
+003992*                        NOW REPLAYED THROUGH VSAMMOCK INSTEAD
+003993*                        OF BEING SKIPPED OUTRIGHT, SO A RESTART
+003994*                        NO LONGER LEAVES A STATEFUL MOCK FILE'S
+003995*                        ESDS READ-NEXT CURSOR OUT OF POSITION.
+003995*       2026-08-08  DLM  ADDED TC-CHECK-LENGTHS-SW/TC-KEY-LENGTH/
+003996*                        TC-RECORD-LENGTH SO A TEST CASE CAN
+003997*                        DRIVE VMF-BLOCK'S BOUNDARY-VALUE CHECK.
+003998*       2026-08-08  DLM  NOW SETS VMF-CALLING-PROGRAM BEFORE
+003999*                        EVERY CALL SO VSAMMOCK'S AUDIT LOG CAN
+003999*                        NAME THE CALLING PROGRAM.
+004001*       2026-08-08  DLM  ADDED A RETURNED-RECORD COLUMN TO THE
+004002*                        DETAIL LINE SO THE REPORT SHOWS THE
+004003*                        RECORD VSAMMOCK ACTUALLY HANDED BACK,
+004004*                        NOT JUST THE FILE STATUS.
+004005*       2026-08-08  DLM  8100-WRITE-CHECKPOINT AND 8150-CLEAR-
+004006*                        CHECKPOINT NOW CHECK WS-CKP-FILE-STATUS
+004007*                        AFTER THE OPEN AND THE WRITE, THE SAME
+004008*                        AS EVERY OTHER FILE OPEN IN THIS PROGRAM,
+004009*                        INSTEAD OF ASSUMING THEY ALWAYS SUCCEED.
+004000******************************************************************
+004100 ENVIRONMENT DIVISION.
+004200 CONFIGURATION SECTION.
+004300 SOURCE-COMPUTER.   IBM-370.
+004400 OBJECT-COMPUTER.   IBM-370.
+004500 INPUT-OUTPUT SECTION.
+004600 FILE-CONTROL.
+004700     SELECT TEST-CASE-FILE ASSIGN TO "TESTCASE.DAT"
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS WS-CASE-FILE-STATUS.
+005000*
+005100     SELECT REPORT-OUTPUT ASSIGN TO "VSAMTEST.RPT"
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS WS-RPT-FILE-STATUS.
+005350*
+005360     SELECT CHECKPOINT-FILE ASSIGN TO "VSAMTEST.CKP"
+005370         ORGANIZATION IS LINE SEQUENTIAL
+005380         FILE STATUS IS WS-CKP-FILE-STATUS.
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600*
+005700******************************************************************
+005800*    TEST-CASE-FILE  --  ONE DATA-DRIVEN TEST CASE PER RECORD.    
+005900******************************************************************
+006000 FD  TEST-CASE-FILE
+006100     RECORDING MODE IS F.
+006200 01  TEST-CASE-RECORD.
+006300     COPY VMFCASE.
+006400*
+006500******************************************************************
+006600*    REPORT-OUTPUT  --  PRINTED TEST-RUN SUMMARY REPORT.          
+006700******************************************************************
+006800 FD  REPORT-OUTPUT
+006900     RECORDING MODE IS F.
+007000 01  REPORT-LINE                 PIC X(132).
+007100*
+007110******************************************************************
+007120*    CHECKPOINT-FILE  --  ONE RECORD HOLDING THE CASE NUMBER OF
+007130*    THE LAST TEST CASE COMPLETED, SO A RERUN AFTER AN ABEND CAN
+007140*    SKIP STRAIGHT PAST THE CASES ALREADY PROVEN GOOD.
+007150******************************************************************
+007160 FD  CHECKPOINT-FILE
+007170     RECORDING MODE IS F.
+007180 01  CHECKPOINT-RECORD.
+007190     05  CKP-LAST-CASE           PIC 9(05).
+007200*
+007210 WORKING-STORAGE SECTION.
+007300*
+007400******************************************************************
+007500*    REQUEST/RESULT BLOCK PASSED TO VSAMMOCK.                     
+007600******************************************************************
+007700 01  VMF-BLOCK.
+007800     COPY VMFBLOCK.
+007900*
+008000******************************************************************
+008100*    EXPECTED-RESULT BLOCK -- WHAT WE EXPECT VSAMMOCK TO HAND     
+008200*    BACK IN VMF-BLOCK AFTER THE CALL.  LOADED FROM THE CURRENT   
+008300*    TEST-CASE-RECORD, COMPARED BY 0200-CHECK-RESULT AFTER THE    
+008400*    CALL.                                                        
+008500******************************************************************
+008600 01  VMF-EXPECTED-BLOCK.
+008700     COPY VMFBLOCK.
+008800*
+008900******************************************************************
+009000*    FILE STATUS AND END-OF-FILE SWITCH FOR TEST-CASE-FILE.       
+009100******************************************************************
+009200 01  WS-CASE-FILE-STATUS         PIC X(02)    VALUE SPACES.
+009300 01  WS-RPT-FILE-STATUS          PIC X(02)    VALUE SPACES.
+009310 01  WS-CKP-FILE-STATUS          PIC X(02)    VALUE SPACES.
+009400 01  WS-EOF-SW                   PIC X(01)    VALUE 'N'.
+009500     88  WS-EOF                       VALUE 'Y'.
+009510 01  WS-CASE-SKIP-SW             PIC X(01)    VALUE 'N'.
+009520     88  WS-CASE-SKIP                 VALUE 'Y'.
+009600*
+009610******************************************************************
+009620*    RESTART CHECKPOINT -- CASE NUMBER OF THE LAST TEST CASE
+009630*    COMPLETED ON A PRIOR RUN OF THIS JOB.  ZERO MEANS THERE IS
+009640*    NO CHECKPOINT, SO THE RUN STARTS FROM THE FIRST CASE.
+009650******************************************************************
+009660 01  WS-CHECKPOINT-CASE          PIC 9(05)    VALUE ZERO.
+009670*
+009700******************************************************************
+009800*    TEST-VERDICT SWITCH AND RUN COUNTERS.
+009900******************************************************************
+010000 77  WS-TEST-FAILED-SW           PIC X(01)    VALUE 'N'.
+010100     88  WS-TEST-FAILED               VALUE 'Y'.
+010200 01  WS-CASES-RUN                PIC 9(05)         VALUE ZERO.
+010300 01  WS-CASES-PASSED             PIC 9(05)         VALUE ZERO.
+010400 01  WS-CASES-FAILED             PIC 9(05)         VALUE ZERO.
+010500*
+010600******************************************************************
+010700*    RUN DATE/TIME, STAMPED ONTO THE REPORT HEADING.              
+010800******************************************************************
+010900 01  WS-RUN-DATE                 PIC 9(08)    VALUE ZERO.
+011000 01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+011100     05  WS-RUN-YYYY             PIC 9(04).
+011200     05  WS-RUN-MM               PIC 9(02).
+011300     05  WS-RUN-DD               PIC 9(02).
+011400 01  WS-RUN-TIME                 PIC 9(08)    VALUE ZERO.
+011500 01  WS-RUN-TIME-R REDEFINES WS-RUN-TIME.
+011600     05  WS-RUN-HH               PIC 9(02).
+011700     05  WS-RUN-MN               PIC 9(02).
+011800     05  WS-RUN-SS               PIC 9(02).
+011900     05  WS-RUN-HS               PIC 9(02).
+012000*
+012100******************************************************************
+012200*    REPORT-LINE WORK AREA AND VERDICT LITERAL.                   
+012300******************************************************************
+012400 01  WS-RPT-LINE                 PIC X(132)   VALUE SPACES.
+012500 01  WS-RPT-VERDICT              PIC X(04)    VALUE SPACES.
+012600*
+012700 PROCEDURE DIVISION.
+012800*
+012900******************************************************************
+013000*    0000-MAINLINE                                                
+013100******************************************************************
+013200 0000-MAINLINE.
+013300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013400*
+013500     PERFORM 0100-INVOKE-VSAMMOCK THRU 0100-EXIT
+013600         UNTIL WS-EOF.
+013700*
+013800     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+013900     GO TO 9999-END.
+014000*
+014100******************************************************************
+014200*    1000-INITIALIZE  --  OPENS THE TEST-CASE FILE AND THE
+014300*    REPORT-OUTPUT FILE, WRITES THE REPORT HEADINGS, READS ANY
+014400*    RESTART CHECKPOINT, AND PRIMES THE READ-AHEAD LOOP WITH
+014450*    THE FIRST TEST CASE TO BE RUN.
+014500******************************************************************
+014600 1000-INITIALIZE.
+014700     OPEN INPUT TEST-CASE-FILE.
+014800     IF WS-CASE-FILE-STATUS NOT = '00'
+014900         DISPLAY 'UNABLE TO OPEN TEST-CASE-FILE, STATUS='
+015000             WS-CASE-FILE-STATUS
+015100         GO TO 9999-END
+015200     END-IF.
+015300*
+015400     OPEN OUTPUT REPORT-OUTPUT.
+015500     IF WS-RPT-FILE-STATUS NOT = '00'
+015600         DISPLAY 'UNABLE TO OPEN REPORT-OUTPUT, STATUS='
+015700             WS-RPT-FILE-STATUS
+015800         GO TO 9999-END
+015900     END-IF.
+016000*
+016050     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+016100     PERFORM 1050-WRITE-REPORT-HEADINGS THRU 1050-EXIT.
+016200     PERFORM 0190-READ-NEXT-CASE THRU 0190-EXIT.
+016300 1000-EXIT.
+016400     EXIT.
+016500*
+016550******************************************************************
+016560*    1100-READ-CHECKPOINT  --  IF A CHECKPOINT FILE WAS LEFT
+016570*    BEHIND BY A PRIOR RUN THAT DID NOT FINISH, LOADS THE LAST
+016580*    COMPLETED CASE NUMBER SO THIS RUN CAN RESUME PAST IT.
+016590*    NO CHECKPOINT FILE MEANS A FRESH RUN FROM CASE ONE.
+016600******************************************************************
+016610 1100-READ-CHECKPOINT.
+016620     MOVE ZERO TO WS-CHECKPOINT-CASE.
+016630     OPEN INPUT CHECKPOINT-FILE.
+016640     IF WS-CKP-FILE-STATUS NOT = '00'
+016650         GO TO 1100-EXIT
+016660     END-IF.
+016670*
+016680     READ CHECKPOINT-FILE
+016690         AT END
+016700             MOVE ZERO TO CKP-LAST-CASE
+016710     END-READ.
+016720     MOVE CKP-LAST-CASE TO WS-CHECKPOINT-CASE.
+016730     CLOSE CHECKPOINT-FILE.
+016740*
+016750     IF WS-CHECKPOINT-CASE NOT = ZERO
+016760         DISPLAY 'RESTARTING FROM CHECKPOINT -- CASES THROUGH '
+016770             WS-CHECKPOINT-CASE ' ALREADY COMPLETED'
+016780     END-IF.
+016790 1100-EXIT.
+016800     EXIT.
+016810*
+016820******************************************************************
+016830*    1050-WRITE-REPORT-HEADINGS  --  STAMPS THE REPORT WITH
+016840*    THE RUN DATE/TIME AND WRITES THE COLUMN HEADINGS.
+016850******************************************************************
+017000 1050-WRITE-REPORT-HEADINGS.
+017100     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+017200     ACCEPT WS-RUN-TIME FROM TIME.
+017300*
+017400     MOVE SPACES TO WS-RPT-LINE.
+017500     STRING 'VSAMTEST RUN SUMMARY REPORT' DELIMITED BY SIZE
+017600         '   RUN DATE ' DELIMITED BY SIZE
+017700         WS-RUN-YYYY DELIMITED BY SIZE
+017800         '-' DELIMITED BY SIZE
+017900         WS-RUN-MM DELIMITED BY SIZE
+018000         '-' DELIMITED BY SIZE
+018100         WS-RUN-DD DELIMITED BY SIZE
+018200         '  RUN TIME ' DELIMITED BY SIZE
+018300         WS-RUN-HH DELIMITED BY SIZE
+018400         ':' DELIMITED BY SIZE
+018500         WS-RUN-MN DELIMITED BY SIZE
+018600         ':' DELIMITED BY SIZE
+018700         WS-RUN-SS DELIMITED BY SIZE
+018800         INTO WS-RPT-LINE.
+018900     WRITE REPORT-LINE FROM WS-RPT-LINE.
+019000*
+019100     MOVE SPACES TO WS-RPT-LINE.
+019200     WRITE REPORT-LINE FROM WS-RPT-LINE.
+019300*
+019400     MOVE SPACES TO WS-RPT-LINE.
+019500     STRING 'CASE  FILE-ID   ORG OP KEY               EXP-ST '
+019600         DELIMITED BY SIZE
+019700         'ACT-ST VERDICT RETURNED-RECORD' DELIMITED BY SIZE
+019800         INTO WS-RPT-LINE.
+019900     WRITE REPORT-LINE FROM WS-RPT-LINE.
+020000*
+020100     MOVE SPACES TO WS-RPT-LINE.
+020200     STRING '----------------------------------------------------'
+020300         DELIMITED BY SIZE
+020400         INTO WS-RPT-LINE.
+020500     WRITE REPORT-LINE FROM WS-RPT-LINE.
+020600 1050-EXIT.
+020700     EXIT.
+020800*
+020900******************************************************************
+021000*    0100-INVOKE-VSAMMOCK  --  LOADS VMF-BLOCK AND
+021100*    VMF-EXPECTED-BLOCK FROM THE CURRENT TEST-CASE-RECORD,
+021200*    CALLS VSAMMOCK, CHECKS THE RESULT, AND READS THE NEXT
+021300*    CASE.  A CASE AT OR BEFORE THE RESTART CHECKPOINT IS STILL
+021320*    CALLED -- REPLAYED -- SO A STATEFUL MOCK (E.G. THE ESDS
+021340*    READ-NEXT BROWSE CURSOR) ENDS UP IN THE SAME POSITION A
+021360*    RESTARTED RUN WOULD HAVE LEFT IT IN; ONLY THE COUNTING,
+021380*    PASS/FAIL CHECK, REPORT LINE, AND CHECKPOINT REWRITE ARE
+021390*    SKIPPED FOR A REPLAYED CASE.
+021400******************************************************************
+021500 0100-INVOKE-VSAMMOCK.
+021550     IF WS-CASE-SKIP
+021560         DISPLAY 'CASE ' TC-CASE-NUMBER
+021565             ' -- REPLAYING TO REBUILD MOCK STATE'
+021570     ELSE
+021580         ADD 1 TO WS-CASES-RUN
+021590         DISPLAY 'CASE ' TC-CASE-NUMBER ' -- STARTING'
+021595     END-IF.
+021800*
+021820     MOVE 'VSAMTEST'         TO VMF-CALLING-PROGRAM OF VMF-BLOCK.
+021850     MOVE TC-FILE-ID         TO VMF-FILE-ID OF VMF-BLOCK.
+021900     MOVE TC-ORGANIZATION    TO VMF-ORGANIZATION OF VMF-BLOCK.
+022000     MOVE TC-OPERATION       TO VMF-OPERATION OF VMF-BLOCK.
+022100     MOVE TC-STATUS-OVERRIDE TO VMF-STATUS-OVERRIDE OF
+022200         VMF-BLOCK.
+022300     MOVE TC-KEY             TO VMF-KEY OF VMF-BLOCK.
+022400     MOVE TC-RRN             TO VMF-RRN OF VMF-BLOCK.
+022500     MOVE TC-RECORD          TO VMF-RECORD OF VMF-BLOCK.
+022550     MOVE TC-CHECK-LENGTHS-SW TO
+022560         VMF-LENGTH-CHECK-SW OF VMF-BLOCK.
+022570     MOVE TC-KEY-LENGTH      TO VMF-KEY-LENGTH OF VMF-BLOCK.
+022580     MOVE TC-RECORD-LENGTH   TO VMF-RECORD-LENGTH OF VMF-BLOCK.
+022600     MOVE SPACES             TO VMF-FILE-STATUS OF VMF-BLOCK.
+022700*
+022800     MOVE TC-KEY             TO VMF-KEY OF VMF-EXPECTED-BLOCK.
+022900     MOVE TC-EXPECTED-RECORD TO VMF-RECORD OF
+023000         VMF-EXPECTED-BLOCK.
+023100     MOVE TC-EXPECTED-STATUS TO VMF-FILE-STATUS OF
+023200         VMF-EXPECTED-BLOCK.
+023300*
+023400     CALL
+023500         'VSAMMOCK' USING VMF-BLOCK
+023600     END-CALL.
+023700*
+023800     IF NOT WS-CASE-SKIP
+023810         PERFORM 0200-CHECK-RESULT THRU 0200-EXIT
+023820         PERFORM 8100-WRITE-CHECKPOINT THRU 8100-EXIT
+023830     END-IF.
+023900     PERFORM 0190-READ-NEXT-CASE THRU 0190-EXIT.
+024000 0100-EXIT.
+024100     EXIT.
+024200*
+024300******************************************************************
+024400*    0190-READ-NEXT-CASE  --  READS THE NEXT TEST-CASE RECORD
+024420*    AND FLAGS WS-CASE-SKIP-SW IF ITS CASE NUMBER IS AT OR
+024430*    BEFORE THE RESTART CHECKPOINT.  A FLAGGED CASE IS STILL
+024440*    RUN THROUGH VSAMMOCK BY 0100-INVOKE-VSAMMOCK -- REPLAYED,
+024450*    NOT SKIPPED OUTRIGHT -- SO A STATEFUL MOCK FILE (E.G. AN
+024460*    ESDS READ-NEXT BROWSE CURSOR) REACHES THE SAME POSITION A
+024470*    CONTINUOUS RUN WOULD HAVE LEFT IT IN.  SETS WS-EOF-SW WHEN
+024480*    THE FILE IS EXHAUSTED.
+024600******************************************************************
+024700 0190-READ-NEXT-CASE.
+024710     MOVE 'N' TO WS-CASE-SKIP-SW.
+024720     READ TEST-CASE-FILE
+024730         AT END
+024740             SET WS-EOF TO TRUE
+024750     END-READ.
+024760     IF WS-EOF
+024770         GO TO 0190-EXIT
+024780     END-IF.
+024790*
+024800     IF TC-CASE-NUMBER NOT GREATER THAN WS-CHECKPOINT-CASE
+024810         SET WS-CASE-SKIP TO TRUE
+024820     END-IF.
+025200 0190-EXIT.
+025300     EXIT.
+025400*
+025500******************************************************************
+025600*    0200-CHECK-RESULT  --  COMPARES VMF-BLOCK, AS RETURNED BY    
+025700*    VSAMMOCK, AGAINST VMF-EXPECTED-BLOCK FIELD BY FIELD,         
+025800*    DISPLAYS A PASS/FAIL VERDICT, AND WRITES THE CASE'S          
+025900*    DETAIL LINE TO REPORT-OUTPUT.                                
+026000******************************************************************
+026100 0200-CHECK-RESULT.
+026200     MOVE 'N' TO WS-TEST-FAILED-SW.
+026300*
+026400     IF VMF-KEY OF VMF-BLOCK NOT = VMF-KEY OF
+026500             VMF-EXPECTED-BLOCK
+026600         MOVE 'Y' TO WS-TEST-FAILED-SW
+026700         DISPLAY 'TEST FAILED: FIELD VMF-KEY EXPECTED='
+026800             VMF-KEY OF VMF-EXPECTED-BLOCK
+026900             ' GOT=' VMF-KEY OF VMF-BLOCK
+027000     END-IF.
+027100*
+027200     IF VMF-RECORD OF VMF-BLOCK
+027300             NOT = VMF-RECORD OF VMF-EXPECTED-BLOCK
+027400         MOVE 'Y' TO WS-TEST-FAILED-SW
+027500         DISPLAY 'TEST FAILED: FIELD VMF-RECORD EXPECTED='
+027600             VMF-RECORD OF VMF-EXPECTED-BLOCK
+027700             ' GOT=' VMF-RECORD OF VMF-BLOCK
+027800     END-IF.
+027900*
+028000     IF VMF-FILE-STATUS OF VMF-BLOCK
+028100             NOT = VMF-FILE-STATUS OF VMF-EXPECTED-BLOCK
+028200         MOVE 'Y' TO WS-TEST-FAILED-SW
+028300         DISPLAY 'TEST FAILED: FIELD VMF-FILE-STATUS EXPECTED='
+028400             VMF-FILE-STATUS OF VMF-EXPECTED-BLOCK
+028500             ' GOT=' VMF-FILE-STATUS OF VMF-BLOCK
+028600     END-IF.
+028700*
+028800     IF WS-TEST-FAILED
+028900         ADD 1 TO WS-CASES-FAILED
+029000         MOVE 'FAIL' TO WS-RPT-VERDICT
+029100         DISPLAY 'CASE ' TC-CASE-NUMBER ' -- TEST FAILED'
+029200     ELSE
+029300         ADD 1 TO WS-CASES-PASSED
+029400         MOVE 'PASS' TO WS-RPT-VERDICT
+029500         DISPLAY 'CASE ' TC-CASE-NUMBER ' -- TEST PASSED'
+029600     END-IF.
+029700*
+029800     PERFORM 0210-WRITE-DETAIL-LINE THRU 0210-EXIT.
+029900 0200-EXIT.
+030000     EXIT.
+030100*
+030200******************************************************************
+030300*    0210-WRITE-DETAIL-LINE  --  FORMATS AND WRITES ONE LINE      
+030400*    OF THE REPORT FOR THE CASE JUST CHECKED.                     
+030500******************************************************************
+030600 0210-WRITE-DETAIL-LINE.
+030700     MOVE SPACES TO WS-RPT-LINE.
+030800     STRING TC-CASE-NUMBER DELIMITED BY SIZE
+030820         ' ' DELIMITED BY SIZE
+030840         TC-FILE-ID DELIMITED BY SIZE
+030900         ' ' DELIMITED BY SIZE
+031000         TC-ORGANIZATION DELIMITED BY SIZE
+031100         '    ' DELIMITED BY SIZE
+031200         TC-OPERATION DELIMITED BY SIZE
+031300         ' ' DELIMITED BY SIZE
+031400         TC-KEY DELIMITED BY SIZE
+031500         VMF-FILE-STATUS OF VMF-EXPECTED-BLOCK
+031600             DELIMITED BY SIZE
+031700         '     ' DELIMITED BY SIZE
+031800         VMF-FILE-STATUS OF VMF-BLOCK DELIMITED BY SIZE
+031900         '   ' DELIMITED BY SIZE
+032000         WS-RPT-VERDICT DELIMITED BY SIZE
+032050         ' ' DELIMITED BY SIZE
+032070         VMF-RECORD OF VMF-BLOCK (1:30) DELIMITED BY SIZE
+032100         INTO WS-RPT-LINE.
+032200     WRITE REPORT-LINE FROM WS-RPT-LINE.
+032300 0210-EXIT.
+032400     EXIT.
+032500*
+032600******************************************************************
+032700*    8000-TERMINATE  --  CLOSES THE TEST-CASE FILE, WRITES THE
+032800*    FINAL TOTALS TO THE REPORT, CLOSES REPORT-OUTPUT, CLEARS
+032850*    THE RESTART CHECKPOINT SINCE THE RUN FINISHED NORMALLY, AND
+032900*    DISPLAYS THE FINAL RUN TOTALS ON THE CONSOLE.
+033000******************************************************************
+033100 8000-TERMINATE.
+033150     PERFORM 8150-CLEAR-CHECKPOINT THRU 8150-EXIT.
+033200     CLOSE TEST-CASE-FILE.
+033300*
+033400     MOVE SPACES TO WS-RPT-LINE.
+033500     WRITE REPORT-LINE FROM WS-RPT-LINE.
+033600     MOVE SPACES TO WS-RPT-LINE.
+033700     STRING 'CASES RUN    = ' DELIMITED BY SIZE
+033800         WS-CASES-RUN DELIMITED BY SIZE
+033900         INTO WS-RPT-LINE.
+034000     WRITE REPORT-LINE FROM WS-RPT-LINE.
+034100     MOVE SPACES TO WS-RPT-LINE.
+034200     STRING 'CASES PASSED = ' DELIMITED BY SIZE
+034300         WS-CASES-PASSED DELIMITED BY SIZE
+034400         INTO WS-RPT-LINE.
+034500     WRITE REPORT-LINE FROM WS-RPT-LINE.
+034600     MOVE SPACES TO WS-RPT-LINE.
+034700     STRING 'CASES FAILED = ' DELIMITED BY SIZE
+034800         WS-CASES-FAILED DELIMITED BY SIZE
+034900         INTO WS-RPT-LINE.
+035000     WRITE REPORT-LINE FROM WS-RPT-LINE.
+035100     CLOSE REPORT-OUTPUT.
+035200*
+035300     DISPLAY '**** VSAMTEST RUN COMPLETE ****'.
+035400     DISPLAY 'CASES RUN    = ' WS-CASES-RUN.
+035500     DISPLAY 'CASES PASSED = ' WS-CASES-PASSED.
+035600     DISPLAY 'CASES FAILED = ' WS-CASES-FAILED.
+035700 8000-EXIT.
+035800     EXIT.
+035900*
+035910******************************************************************
+035920*    8100-WRITE-CHECKPOINT  --  RECORDS THE CASE NUMBER JUST
+035930*    COMPLETED AS THE RESTART CHECKPOINT, SO AN ABEND ANY TIME
+035940*    AFTER THIS POINT WILL NOT REPEAT THIS CASE ON A RERUN.
+035950******************************************************************
+035960 8100-WRITE-CHECKPOINT.
+035970     MOVE TC-CASE-NUMBER TO CKP-LAST-CASE.
+035980     OPEN OUTPUT CHECKPOINT-FILE.
+035985     IF WS-CKP-FILE-STATUS NOT = '00'
+035986         DISPLAY 'UNABLE TO OPEN CHECKPOINT-FILE, STATUS='
+035987             WS-CKP-FILE-STATUS
+035988         GO TO 8100-EXIT
+035989     END-IF.
+035990     WRITE CHECKPOINT-RECORD.
+035995     IF WS-CKP-FILE-STATUS NOT = '00'
+035996         DISPLAY 'UNABLE TO WRITE CHECKPOINT-FILE, STATUS='
+035997             WS-CKP-FILE-STATUS
+035998     END-IF.
+036000     CLOSE CHECKPOINT-FILE.
+036010 8100-EXIT.
+036020     EXIT.
+036030*
+036040******************************************************************
+036050*    8150-CLEAR-CHECKPOINT  --  RESETS THE CHECKPOINT TO ZERO SO
+036060*    THE NEXT RUN OF THIS JOB STARTS FROM THE FIRST TEST CASE
+036070*    INSTEAD OF TREATING THIS COMPLETED RUN AS AN ABEND TO
+036080*    RESTART FROM.
+036090******************************************************************
+036100 8150-CLEAR-CHECKPOINT.
+036110     MOVE ZERO TO CKP-LAST-CASE.
+036120     OPEN OUTPUT CHECKPOINT-FILE.
+036123     IF WS-CKP-FILE-STATUS NOT = '00'
+036124         DISPLAY 'UNABLE TO OPEN CHECKPOINT-FILE, STATUS='
+036125             WS-CKP-FILE-STATUS
+036126         GO TO 8150-EXIT
+036127     END-IF.
+036130     WRITE CHECKPOINT-RECORD.
+036135     IF WS-CKP-FILE-STATUS NOT = '00'
+036136         DISPLAY 'UNABLE TO WRITE CHECKPOINT-FILE, STATUS='
+036137             WS-CKP-FILE-STATUS
+036138     END-IF.
+036140     CLOSE CHECKPOINT-FILE.
+036150 8150-EXIT.
+036160     EXIT.
+036170*
+036200 9999-END.
+036300     STOP RUN.
