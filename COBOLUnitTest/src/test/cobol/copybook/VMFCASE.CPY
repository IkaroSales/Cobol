@@ -0,0 +1,66 @@
+000100******************************************************************
+000200*                                                                 
+000300*   VMFCASE  --  VSAMTEST DATA-DRIVEN TEST-CASE RECORD            
+000400*                                                                 
+000500*   ONE RECORD DESCRIBES ONE CALL TO VSAMMOCK: THE REQUEST        
+000600*   FIELDS TO LOAD INTO VMF-BLOCK AND THE RESULT VSAMMOCK         
+000700*   IS EXPECTED TO HAND BACK.  VSAMTEST READS ONE OF THESE        
+000800*   PER ITERATION OF ITS TEST LOOP, SO A NEW SCENARIO CAN         
+000900*   BE ADDED BY APPENDING A LINE TO THE TEST-CASE FILE            
+001000*   RATHER THAN CHANGING AND RECOMPILING THIS PROGRAM.            
+001100*                                                                 
+001200*   EXPECTED TO BE COPIED UNDER THE FD'S 01-LEVEL, E.G.           
+001300*       01  TEST-CASE-RECORD.                                     
+001400*           COPY VMFCASE.                                         
+001500*                                                                 
+001600*   MODIFICATION HISTORY.
+001700*       DATE       INIT  DESCRIPTION
+001800*       -------    ----  ---------------------------------
+001900*       2026-08-08  DLM  ORIGINAL VERSION.
+001950*       2026-08-08  DLM  ADDED TC-FILE-ID SO A TEST CASE CAN
+001960*                        NAME WHICH OF SEVERAL CONCURRENT MOCK
+001970*                        FILES THE CALL IS AGAINST.
+001980*       2026-08-08  DLM  ADDED TC-CHECK-LENGTHS-SW/TC-KEY-LENGTH/
+001985*                        TC-RECORD-LENGTH SO A TEST CASE CAN
+001990*                        DRIVE VMF-BLOCK'S BOUNDARY-VALUE CHECK.
+002000******************************************************************
+002100*
+002200*    -----------------------------------------------------------
+002300*    CASE IDENTIFICATION AND RESTART CHECKPOINT KEY.
+002400*    -----------------------------------------------------------
+002500     05  TC-CASE-NUMBER              PIC 9(05).
+002550*
+002560*    -----------------------------------------------------------
+002570*    MOCK FILE SELECTOR.  VSAMMOCK KEEPS A SEPARATE SET OF SEED
+002580*    RECORDS PER VMF-FILE-ID, SO TWO FILES OF THE SAME
+002590*    ORGANIZATION CAN BE IN PLAY IN THE SAME TEST RUN WITHOUT
+002595*    COLLIDING ON KEY OR RRN.
+002596*    -----------------------------------------------------------
+002597     05  TC-FILE-ID                  PIC X(08).
+002598*
+002700*    -----------------------------------------------------------
+002800*    REQUEST FIELDS -- LOADED INTO VMF-BLOCK BEFORE THE CALL.
+002900*    -----------------------------------------------------------
+003000     05  TC-ORGANIZATION             PIC X(01).
+003100     05  TC-OPERATION                PIC X(02).
+003200     05  TC-STATUS-OVERRIDE          PIC X(02).
+003300     05  TC-KEY                      PIC X(17).
+003400     05  TC-RRN                      PIC 9(08).
+003500     05  TC-RECORD                   PIC X(80).
+003550*
+003560*    -----------------------------------------------------------
+003570*    BOUNDARY-VALUE CHECK SELECTOR.  'Y' DRIVES TC-KEY-LENGTH AND
+003580*    TC-RECORD-LENGTH INTO VMF-BLOCK'S LENGTH-OVERRIDE FIELDS SO
+003590*    VSAMMOCK VALIDATES THEM INSTEAD OF PERFORMING THE LOOKUP.
+003595*    -----------------------------------------------------------
+003596     05  TC-CHECK-LENGTHS-SW         PIC X(01).
+003597     05  TC-KEY-LENGTH               PIC 9(03).
+003598     05  TC-RECORD-LENGTH            PIC 9(03).
+003599*
+003700*    -----------------------------------------------------------
+003800*    EXPECTED RESULT FIELDS -- COMPARED AGAINST VMF-BLOCK AFTER
+003900*    THE CALL.  THE EXPECTED KEY IS ALWAYS THE INPUT KEY, SINCE
+004000*    VSAMMOCK NEVER CHANGES IT, SO IT IS NOT REPEATED HERE.
+004100*    -----------------------------------------------------------
+004200     05  TC-EXPECTED-STATUS          PIC X(02).
+004300     05  TC-EXPECTED-RECORD          PIC X(80).
