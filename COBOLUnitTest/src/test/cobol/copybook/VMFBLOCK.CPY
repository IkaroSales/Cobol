@@ -0,0 +1,109 @@
+000100******************************************************************
+000200*                                                                *
+000300*   VMFBLOCK  --  VSAM MOCK-FILE INTERFACE BLOCK                 *
+000400*                                                                *
+000500*   COMMUNICATION AREA PASSED BETWEEN A TEST DRIVER (E.G.        *
+000600*   VSAMTEST) AND THE VSAMMOCK SUBPROGRAM.  THE DRIVER LOADS     *
+000700*   THE REQUEST FIELDS, CALLS VSAMMOCK, AND THEN INSPECTS THE    *
+000800*   RESULT FIELDS VSAMMOCK HAS SET.                              *
+000900*                                                                *
+001000*   EXPECTED TO BE COPIED UNDER A CALLER-SUPPLIED 01-LEVEL, E.G. *
+001100*       01  VMF-BLOCK.                                           *
+001200*           COPY VMFBLOCK.                                       *
+001300*                                                                *
+001400*   MODIFICATION HISTORY.                                        *
+001500*       DATE       INIT  DESCRIPTION                             *
+001600*       -------    ----  --------------------------------------- *
+001700*       2026-08-08  DLM  ORIGINAL VERSION.                       *
+001800*       2026-08-08  DLM  ADDED VMF-ORGANIZATION/VMF-OPERATION SO *
+001900*                        ONE BLOCK CAN DRIVE KSDS, ESDS, OR RRDS *
+002000*                        STYLE REQUESTS (READ-BY-KEY, READ-NEXT, *
+002100*                        READ-BY-RRN).  ADDED VMF-RRN.           *
+002150*       2026-08-08  DLM  ADDED VMF-STATUS-OVERRIDE SO A TEST     *
+002160*                        CASE CAN FORCE A SPECIFIC VSAM FILE     *
+002170*                        STATUS BACK WITHOUT A REAL LOOKUP.      *
+002180*       2026-08-08  DLM  VMF-FILE-ID IS NOW USED BY VSAMMOCK TO  *
+002190*                        SCOPE ITS SEED DATA, SO SEVERAL MOCK    *
+002195*                        FILES CAN BE ACTIVE AT ONCE WITHOUT     *
+002197*                        THEIR KEYS OR RRNS COLLIDING.           *
+002198*       2026-08-08  DLM  ADDED VMF-KEY-LENGTH/VMF-RECORD-LENGTH  *
+002198*                        AND VMF-LENGTH-CHECK-SW SO A TEST CASE  *
+002199*                        CAN PASS A TRUNCATED, BLANK, OR         *
+002199*                        OVERSIZED KEY OR RECORD AND PROVE       *
+002199*                        VSAMMOCK RETURNS '24'.                  *
+002199*       2026-08-08  DLM  ADDED VMF-CALLING-PROGRAM SO THE AUDIT  *
+002199*                        LOG CAN NAME WHICH PROGRAM MADE EACH    *
+002199*                        CALL.                                   *
+002200******************************************************************
+002300*
+002400*    -----------------------------------------------------------
+002500*    REQUEST IDENTIFICATION.  NAMES WHICH MOCK FILE THIS CALL IS
+002550*    AGAINST -- VSAMMOCK KEEPS EACH VMF-FILE-ID'S SEED RECORDS
+002560*    AND, FOR ESDS, ITS BROWSE CURSOR, SEPARATE FROM ALL OTHERS.
+002600*    -----------------------------------------------------------
+002700     05  VMF-FILE-ID                 PIC X(08).
+002710*
+002720*    -----------------------------------------------------------
+002725*    NAME OF THE PROGRAM ISSUING THIS CALL.  CARRIED ONLY SO
+002730*    VSAMMOCK'S AUDIT LOG CAN RECORD WHO MADE EACH CALL; NEVER
+002735*    INSPECTED BY VSAMMOCK ITSELF.
+002740*    -----------------------------------------------------------
+002745     05  VMF-CALLING-PROGRAM         PIC X(08).
+002750*
+002760*    -----------------------------------------------------------
+002770*    FILE-STATUS INJECTION.  WHEN NON-BLANK, VSAMMOCK RETURNS
+002780*    THIS VALUE IN VMF-FILE-STATUS INSTEAD OF PERFORMING THE
+002790*    REQUESTED LOOKUP, SO A DRIVER CAN UNIT TEST AN ERROR-
+002795*    HANDLING PATH ON DEMAND.
+002796*    -----------------------------------------------------------
+002797     05  VMF-STATUS-OVERRIDE         PIC X(02).
+002798         88  VMF-NO-STATUS-OVERRIDE  VALUE SPACES.
+002799*
+002900*    -----------------------------------------------------------
+003000*    VSAM ORGANIZATION BEING SIMULATED.
+003100*    -----------------------------------------------------------
+003200     05  VMF-ORGANIZATION            PIC X(01).
+003300         88  VMF-ORG-KSDS             VALUE 'K'.
+003400         88  VMF-ORG-ESDS             VALUE 'E'.
+003500         88  VMF-ORG-RRDS             VALUE 'R'.
+003600*
+003700*    -----------------------------------------------------------
+003800*    OPERATION BEING REQUESTED OF VSAMMOCK.
+003900*    -----------------------------------------------------------
+004000     05  VMF-OPERATION               PIC X(02).
+004100         88  VMF-OP-READ-KEY          VALUE 'RK'.
+004200         88  VMF-OP-READ-NEXT         VALUE 'RN'.
+004300         88  VMF-OP-READ-RRN          VALUE 'RR'.
+004400*
+004500*    -----------------------------------------------------------
+004600*    VSAM KEY/RRN/RECORD AREA.
+004700*    -----------------------------------------------------------
+004800     05  VMF-KEY                     PIC X(17).
+004900     05  VMF-RRN                     PIC 9(08) COMP.
+005000     05  VMF-RECORD                  PIC X(80).
+005050*
+005060*    -----------------------------------------------------------
+005070*    BOUNDARY/LENGTH-OVERRIDE CHECKING.  WHEN VMF-CHECK-LENGTHS
+005075*    IS SET, VSAMMOCK VALIDATES VMF-KEY-LENGTH AND
+005078*    VMF-RECORD-LENGTH AGAINST THE DEFINED WIDTH OF VMF-KEY AND
+005080*    VMF-RECORD BEFORE DOING ANYTHING ELSE, RETURNING
+005082*    VMF-STATUS-BOUNDARY ('24') FOR A ZERO, BLANK, OR OVERSIZED
+005084*    LENGTH INSTEAD OF LOOKING UP OR SILENTLY TRUNCATING THE
+005086*    KEY OR RECORD.  LEFT AT 'N', NO LENGTH CHECKING IS DONE,
+005088*    SO AN ORDINARY TEST CASE NEED NOT SET THESE FIELDS AT ALL.
+005090*    -----------------------------------------------------------
+005092     05  VMF-LENGTH-CHECK-SW         PIC X(01)    VALUE 'N'.
+005094         88  VMF-CHECK-LENGTHS       VALUE 'Y'.
+005096     05  VMF-KEY-LENGTH              PIC 9(03)    VALUE ZERO.
+005098     05  VMF-RECORD-LENGTH           PIC 9(03)    VALUE ZERO.
+005100*
+005200*    -----------------------------------------------------------
+005300*    RESULT -- VSAM FILE STATUS RETURNED BY VSAMMOCK.
+005400*    -----------------------------------------------------------
+005500     05  VMF-FILE-STATUS             PIC X(02).
+005600         88  VMF-STATUS-OK            VALUE '00'.
+005700         88  VMF-STATUS-END-OF-FILE   VALUE '10'.
+005750         88  VMF-STATUS-DUP-KEY       VALUE '22'.
+005800         88  VMF-STATUS-NOT-FOUND     VALUE '23'.
+005850         88  VMF-STATUS-BOUNDARY      VALUE '24'.
+005900         88  VMF-STATUS-UNAVAILABLE   VALUE '91'.
