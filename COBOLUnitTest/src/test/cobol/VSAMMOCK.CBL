@@ -0,0 +1,577 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    VSAMMOCK.
+000300 AUTHOR.        D L MCKAY.
+000400 INSTALLATION.  DATA CENTER TESTING GROUP.
+000500 DATE-WRITTEN.  08-08-2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                 
+000900*   VSAMMOCK                                                      
+001000*                                                                 
+001100*   STAND-IN ("MOCK") FOR A VSAM FILE HANDLER.  A CALLING TEST    
+001200*   DRIVER PASSES A VMF-BLOCK (COPY VMFBLOCK) DESCRIBING THE      
+001300*   REQUESTED ORGANIZATION (KSDS/ESDS/RRDS) AND OPERATION         
+001400*   (READ-BY-KEY/READ-NEXT/READ-BY-RRN), AND THIS PROGRAM         
+001500*   SIMULATES THE REQUEST AGAINST A SMALL IN-MEMORY TABLE OF      
+001600*   SEED RECORDS, RETURNING A VSAM-STYLE FILE STATUS IN           
+001700*   VMF-FILE-STATUS.                                              
+001800*                                                                 
+001900*   THE SEED TABLE IS LOADED ONCE, THE FIRST TIME THIS PROGRAM    
+002000*   IS CALLED, AND RETAINED IN WORKING-STORAGE FOR THE LIFE OF    
+002100*   THE RUN UNIT SO A DRIVER CAN ISSUE SEVERAL CALLS IN A ROW.    
+002200*                                                                 
+002300*   EVERY CALL IS ALSO APPENDED TO AUDIT-LOG-FILE -- A            
+002400*   TIMESTAMP, THE REQUEST FIELDS AS THEY ARRIVED ("BEFORE"),     
+002500*   AND THE RESULT FIELDS AS RETURNED ("AFTER") -- SO A TEST      
+002600*   RUN CAN BE REPLAYED OR DEBUGGED AFTER THE FACT.               
+002650*
+002660*   THE SEED TABLE AND, FOR ESDS, ITS BROWSE CURSOR ARE BOTH
+002670*   KEPT SEPARATE PER VMF-FILE-ID, SO A DRIVER CAN HAVE SEVERAL
+002680*   MOCK FILES -- EVEN OF THE SAME ORGANIZATION -- OPEN AT ONCE
+002690*   WITHOUT ONE FILE'S KEYS OR RRNS COLLIDING WITH ANOTHER'S.
+002700*                                                                 
+002800*   MODIFICATION HISTORY.                                         
+002900*       DATE       INIT  DESCRIPTION                              
+003000*       -------    ----  ---------------------------------        
+003100*       2026-08-08  DLM  ORIGINAL VERSION.                        
+003200*       2026-08-08  DLM  ADDED ESDS (READ-NEXT) AND RRDS          
+003300*                        (READ-BY-RRN) SIMULATION ALONGSIDE       
+003400*                        THE ORIGINAL KSDS (READ-BY-KEY) LOGIC.   
+003500*       2026-08-08  DLM  ADDED VMF-STATUS-OVERRIDE SHORT-         
+003600*                        CIRCUIT FOR INJECTING A VSAM FILE        
+003700*                        STATUS WITHOUT A REAL LOOKUP.            
+003800*       2026-08-08  DLM  ADDED AUDIT-LOG-FILE.  EVERY CALL IS     
+003900*                        NOW APPENDED TO THE LOG WITH ITS         
+004000*                        BEFORE/AFTER VMF-BLOCK FIELDS.           
+004010*       2026-08-08  DLM  SCOPED THE SEED TABLE AND THE ESDS
+004020*                        BROWSE CURSOR BY VMF-FILE-ID SO SEVERAL
+004030*                        MOCK FILES CAN BE ACTIVE CONCURRENTLY.
+004040*       2026-08-08  DLM  ADDED 1400-CHECK-BOUNDARY (VMF-CHECK-
+004050*                        LENGTHS) TO RETURN '24' ON A ZERO OR
+004060*                        OVERSIZED KEY OR RECORD LENGTH.
+004070*       2026-08-08  DLM  AUDIT LOG NOW CARRIES VMF-CALLING-
+004080*                        PROGRAM AND THE FULL BEFORE AND AFTER
+004090*                        VMF-RECORD, NOT JUST A 30-CHARACTER
+004095*                        AFTER-IMAGE.
+004096*       2026-08-08  DLM  0000-MAINLINE NOW TESTS A DEDICATED
+004097*                        WS-BOUNDARY-VIOLATION-SW, SET ONLY BY
+004098*                        1400-CHECK-BOUNDARY, INSTEAD OF RE-
+004099*                        TESTING THE SHARED VMF-FILE-STATUS
+004100*                        RESULT FIELD.
+004102*       2026-08-08  DLM  RENUMBERED 2200-MOCK-READ-RRN THROUGH
+004103*                        END OF FILE, WHICH HAD KEPT ITS OLD
+004104*                        SEQUENCE NUMBERS AFTER 2150-FIND-ESDS-
+004105*                        CURSOR WAS INSERTED AHEAD OF IT.  ALSO
+004106*                        FIXED THE SAME SLIP IN THE 1400-CHECK-
+004107*                        BOUNDARY HEADER COMMENT BLOCK.
+004108*       2026-08-08  DLM  AUDIT LOG NOW ALSO CARRIES VMF-LENGTH-
+004109*                        CHECK-SW/VMF-KEY-LENGTH/VMF-RECORD-
+004110*                        LENGTH SO A BOUNDARY-VIOLATION LINE
+004111*                        SHOWS THE LENGTHS THAT CAUSED IT.
+004112******************************************************************
+004200 ENVIRONMENT DIVISION.
+004300 CONFIGURATION SECTION.
+004400 SOURCE-COMPUTER.   IBM-370.
+004500 OBJECT-COMPUTER.   IBM-370.
+004600 INPUT-OUTPUT SECTION.
+004700 FILE-CONTROL.
+004800     SELECT AUDIT-LOG-FILE ASSIGN TO "VSAMMOCK.LOG"
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS WS-LOG-FILE-STATUS.
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300*
+005400******************************************************************
+005500*    AUDIT-LOG-FILE  --  ONE LINE PER CALL TO THIS PROGRAM.       
+005600******************************************************************
+005700 FD  AUDIT-LOG-FILE
+005800     RECORDING MODE IS F.
+005900 01  AUDIT-LOG-RECORD            PIC X(400).
+006000*
+006100 WORKING-STORAGE SECTION.
+006200*
+006300******************************************************************
+006400*    SWITCHES.                                                    
+006500******************************************************************
+006600 77  WS-SEED-LOADED-SW           PIC X(01)    VALUE 'N'.
+006700     88  WS-SEED-LOADED               VALUE 'Y'.
+006800 77  WS-LOG-OPEN-SW              PIC X(01)    VALUE 'N'.
+006900     88  WS-LOG-OPEN                  VALUE 'Y'.
+006950 77  WS-BOUNDARY-VIOLATION-SW    PIC X(01)    VALUE 'N'.
+006960     88  WS-BOUNDARY-VIOLATION        VALUE 'Y'.
+007000*
+007100******************************************************************
+007200*    IN-MEMORY SEED TABLE -- STANDS IN FOR THE VSAM DATA SET.
+007300*    EACH ENTRY CARRIES ITS OWN FILE-ID AND ORGANIZATION SO ONE
+007400*    TABLE CAN HOLD SEVERAL CONCURRENT KSDS, ESDS, AND RRDS
+007450*    MOCK FILES AT THE SAME TIME WITHOUT THEIR KEYS OR RRNS
+007460*    COLLIDING WITH ONE ANOTHER.
+007500******************************************************************
+007600 01  WS-MOCK-TABLE.
+007700     05  WS-MOCK-COUNT           PIC 9(05)    COMP VALUE ZERO.
+007800     05  WS-MOCK-ENTRY
+007900             OCCURS 200 TIMES
+008000             INDEXED BY WS-MOCK-IDX.
+008100         10  WS-MOCK-ACTIVE-SW   PIC X(01)    VALUE 'N'.
+008200             88  WS-MOCK-ACTIVE       VALUE 'Y'.
+008250         10  WS-MOCK-FILE-ID     PIC X(08)    VALUE SPACES.
+008300         10  WS-MOCK-ORGANIZATION
+008400                                 PIC X(01)    VALUE SPACE.
+008500         10  WS-MOCK-KEY         PIC X(17)    VALUE SPACES.
+008600         10  WS-MOCK-RRN         PIC 9(08)    COMP VALUE ZERO.
+008700         10  WS-MOCK-RECORD      PIC X(80)    VALUE SPACES.
+008800*
+008900******************************************************************
+009000*    ESDS READ-NEXT CURSORS -- ONE PER VMF-FILE-ID CURRENTLY
+009050*    BEING BROWSED, EACH TRACKING THE INDEX OF THE NEXT ESDS
+009100*    TABLE ENTRY TO HAND BACK FOR THAT FILE.  CURSOR ENTRIES
+009150*    ARE CREATED ON FIRST USE AND ADVANCE ACROSS CALLS FOR THE
+009200*    LIFE OF THE RUN UNIT, THE SAME WAY A VSAM BROWSE CURSOR
+009250*    WOULD.
+009300******************************************************************
+009350 01  WS-ESDS-CURSOR-TABLE.
+009360     05  WS-ESDS-CURSOR-COUNT    PIC 9(05)    COMP VALUE ZERO.
+009370     05  WS-ESDS-CURSOR-ENTRY
+009380             OCCURS 50 TIMES
+009390             INDEXED BY WS-ESDS-CUR-IDX.
+009400         10  WS-ESDS-CUR-FILE-ID PIC X(08)    VALUE SPACES.
+009410         10  WS-ESDS-CUR-NEXT-IDX
+009420                                 PIC 9(05)    COMP VALUE ZERO.
+009430 01  WS-ESDS-SCAN-IDX            PIC 9(05)    COMP VALUE ZERO.
+009440*
+009600******************************************************************
+009700*    MISCELLANEOUS WORKING FIELDS.                                
+009800******************************************************************
+009900 01  WS-FOUND-SW                 PIC X(01)    VALUE 'N'.
+010000     88  WS-FOUND                     VALUE 'Y'.
+010100*
+010200******************************************************************
+010300*    AUDIT-LOG WORKING FIELDS.  WS-AUDIT-BEFORE-BLOCK IS A        
+010400*    SNAPSHOT OF VMF-BLOCK TAKEN AS IT ARRIVED, BEFORE ANY        
+010500*    LOOKUP LOGIC TOUCHES IT, SO THE LOG CAN SHOW BOTH THE        
+010600*    REQUEST ("BEFORE") AND THE RESULT ("AFTER").                 
+010700******************************************************************
+010800 01  WS-LOG-FILE-STATUS          PIC X(02)    VALUE SPACES.
+010900 01  WS-AUDIT-BEFORE-BLOCK.
+011000     COPY VMFBLOCK.
+011100 01  WS-LOG-RRN-BEFORE           PIC 9(08)    VALUE ZERO.
+011200 01  WS-LOG-RUN-DATE             PIC 9(08)    VALUE ZERO.
+011300 01  WS-LOG-RUN-DATE-R REDEFINES WS-LOG-RUN-DATE.
+011400     05  WS-LOG-YYYY             PIC 9(04).
+011500     05  WS-LOG-MM               PIC 9(02).
+011600     05  WS-LOG-DD               PIC 9(02).
+011700 01  WS-LOG-RUN-TIME             PIC 9(08)    VALUE ZERO.
+011800 01  WS-LOG-RUN-TIME-R REDEFINES WS-LOG-RUN-TIME.
+011900     05  WS-LOG-HH               PIC 9(02).
+012000     05  WS-LOG-MN               PIC 9(02).
+012100     05  WS-LOG-SS               PIC 9(02).
+012200     05  WS-LOG-HS               PIC 9(02).
+012300 01  WS-LOG-LINE                 PIC X(400)   VALUE SPACES.
+012400*
+012500 LINKAGE SECTION.
+012600 01  VMF-BLOCK.
+012700     COPY VMFBLOCK.
+012800*
+012900 PROCEDURE DIVISION USING VMF-BLOCK.
+013000*
+013100******************************************************************
+013200*    0000-MAINLINE                                                
+013300******************************************************************
+013400 0000-MAINLINE.
+013500     IF NOT WS-SEED-LOADED
+013600         PERFORM 1000-LOAD-SEED-TABLE THRU 1000-EXIT
+013700     END-IF.
+013800*
+013900     IF NOT WS-LOG-OPEN
+014000         PERFORM 1100-OPEN-AUDIT-LOG THRU 1100-EXIT
+014100     END-IF.
+014200*
+014300     MOVE VMF-BLOCK TO WS-AUDIT-BEFORE-BLOCK.
+014400*
+014410     MOVE 'N' TO WS-BOUNDARY-VIOLATION-SW.
+014450     IF VMF-CHECK-LENGTHS OF VMF-BLOCK
+014460         PERFORM 1400-CHECK-BOUNDARY THRU 1400-EXIT
+014470     END-IF.
+014480*
+014490     IF WS-BOUNDARY-VIOLATION
+014495         GO TO 0000-WRITE-LOG
+014498     END-IF.
+014499*
+014500     IF NOT VMF-NO-STATUS-OVERRIDE OF VMF-BLOCK
+014600         PERFORM 1500-APPLY-STATUS-OVERRIDE THRU 1500-EXIT
+014700         GO TO 0000-WRITE-LOG
+014800     END-IF.
+014900*
+015000     EVALUATE TRUE
+015100         WHEN VMF-OP-READ-KEY OF VMF-BLOCK
+015200             PERFORM 2000-MOCK-READ-KEY THRU 2000-EXIT
+015300         WHEN VMF-OP-READ-NEXT OF VMF-BLOCK
+015400             PERFORM 2100-MOCK-READ-NEXT THRU 2100-EXIT
+015500         WHEN VMF-OP-READ-RRN OF VMF-BLOCK
+015600             PERFORM 2200-MOCK-READ-RRN THRU 2200-EXIT
+015700         WHEN OTHER
+015800             PERFORM 2000-MOCK-READ-KEY THRU 2000-EXIT
+015900     END-EVALUATE.
+016000*
+016100 0000-WRITE-LOG.
+016200     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+016300*
+016400 0000-EXIT.
+016500     GOBACK.
+016600*
+016700******************************************************************
+016800*    1100-OPEN-AUDIT-LOG  --  OPENS AUDIT-LOG-FILE THE FIRST      
+016900*    TIME THIS PROGRAM IS CALLED.  THE FILE STAYS OPEN FOR THE    
+017000*    LIFE OF THE RUN UNIT SO EVERY CALL CAN APPEND TO IT.         
+017100******************************************************************
+017200 1100-OPEN-AUDIT-LOG.
+017300     OPEN OUTPUT AUDIT-LOG-FILE.
+017400     IF WS-LOG-FILE-STATUS NOT = '00'
+017500         DISPLAY 'UNABLE TO OPEN AUDIT-LOG-FILE, STATUS='
+017600             WS-LOG-FILE-STATUS
+017700     END-IF.
+017800     SET WS-LOG-OPEN TO TRUE.
+017900 1100-EXIT.
+018000     EXIT.
+018010*
+018050******************************************************************
+018060*    1400-CHECK-BOUNDARY  --  A TEST CASE HAS SET VMF-CHECK-
+018070*    LENGTHS, ASKING VSAMMOCK TO VALIDATE VMF-KEY-LENGTH AND
+018080*    VMF-RECORD-LENGTH AGAINST THE DEFINED WIDTH OF VMF-KEY AND
+018090*    VMF-RECORD BEFORE DOING ANYTHING ELSE.  A ZERO, BLANK, OR
+018095*    OVERSIZED LENGTH SETS VMF-FILE-STATUS TO '24' (BOUNDARY)
+018098*    SO THE CALLER GETS THAT STATUS INSTEAD OF A LOOKUP AGAINST
+018099*    A TRUNCATED OR GARBLED KEY OR RECORD.
+018100******************************************************************
+018110 1400-CHECK-BOUNDARY.
+018120     IF VMF-KEY-LENGTH OF VMF-BLOCK = ZERO
+018130             OR VMF-KEY-LENGTH OF VMF-BLOCK > LENGTH OF VMF-KEY
+018140                 OF VMF-BLOCK
+018150         MOVE SPACES TO VMF-RECORD OF VMF-BLOCK
+018155         MOVE '24' TO VMF-FILE-STATUS OF VMF-BLOCK
+018157         SET WS-BOUNDARY-VIOLATION TO TRUE
+018160         GO TO 1400-EXIT
+018170     END-IF.
+018180*
+018190     IF VMF-RECORD-LENGTH OF VMF-BLOCK = ZERO
+018200             OR VMF-RECORD-LENGTH OF VMF-BLOCK >
+018210                 LENGTH OF VMF-RECORD OF VMF-BLOCK
+018213         SET WS-BOUNDARY-VIOLATION TO TRUE
+018215         MOVE SPACES TO VMF-RECORD OF VMF-BLOCK
+018220         MOVE '24' TO VMF-FILE-STATUS OF VMF-BLOCK
+018230     END-IF.
+018240 1400-EXIT.
+018250     EXIT.
+018260*
+018300******************************************************************
+018400*    1500-APPLY-STATUS-OVERRIDE  --  A TEST CASE HAS SEEDED
+018500*    VMF-STATUS-OVERRIDE.  HAND THAT STATUS BACK VERBATIM AND
+018600*    SKIP THE USUAL TABLE LOOKUP, SO ERROR-HANDLING PATHS CAN
+018700*    BE UNIT TESTED WITHOUT HAVING TO CONTRIVE REAL BAD DATA.
+018800******************************************************************
+018800 1500-APPLY-STATUS-OVERRIDE.
+018900     MOVE SPACES TO VMF-RECORD OF VMF-BLOCK.
+019000     MOVE VMF-STATUS-OVERRIDE OF VMF-BLOCK TO
+019050         VMF-FILE-STATUS OF VMF-BLOCK.
+019100 1500-EXIT.
+019200     EXIT.
+019300*
+019400******************************************************************
+019500*    1000-LOAD-SEED-TABLE  --  BUILDS THE ONE-TIME SEED DATA
+019600*    FOR EACH MOCK FILE-ID/ORGANIZATION COMBINATION THIS PROGRAM
+019650*    SIMULATES.
+019700******************************************************************
+019800 1000-LOAD-SEED-TABLE.
+019900     SET WS-MOCK-IDX TO 1.
+019950     MOVE 'KSDSFILE'   TO WS-MOCK-FILE-ID (WS-MOCK-IDX).
+020000     MOVE 'K'          TO WS-MOCK-ORGANIZATION (WS-MOCK-IDX).
+020100     MOVE 'TESTKEY001'       TO WS-MOCK-KEY (WS-MOCK-IDX).
+020200     MOVE 'SEED RECORD 001 FOR VSAMTEST'
+020300                             TO WS-MOCK-RECORD (WS-MOCK-IDX).
+020400     SET WS-MOCK-ACTIVE (WS-MOCK-IDX) TO TRUE.
+020500*
+020600     SET WS-MOCK-IDX TO 2.
+020650     MOVE 'KSDSFILE'   TO WS-MOCK-FILE-ID (WS-MOCK-IDX).
+020700     MOVE 'K'          TO WS-MOCK-ORGANIZATION (WS-MOCK-IDX).
+020800     MOVE 'TESTKEY002'       TO WS-MOCK-KEY (WS-MOCK-IDX).
+020900     MOVE 'SEED RECORD 002 FOR VSAMTEST'
+021000                             TO WS-MOCK-RECORD (WS-MOCK-IDX).
+021100     SET WS-MOCK-ACTIVE (WS-MOCK-IDX) TO TRUE.
+021200*
+021300     SET WS-MOCK-IDX TO 3.
+021350     MOVE 'ESDSFILE'   TO WS-MOCK-FILE-ID (WS-MOCK-IDX).
+021400     MOVE 'E'          TO WS-MOCK-ORGANIZATION (WS-MOCK-IDX).
+021500     MOVE 'SEED RECORD 001 FOR ESDS SEQUENCE'
+021600                             TO WS-MOCK-RECORD (WS-MOCK-IDX).
+021700     SET WS-MOCK-ACTIVE (WS-MOCK-IDX) TO TRUE.
+021800*
+021900     SET WS-MOCK-IDX TO 4.
+021950     MOVE 'ESDSFILE'   TO WS-MOCK-FILE-ID (WS-MOCK-IDX).
+022000     MOVE 'E'          TO WS-MOCK-ORGANIZATION (WS-MOCK-IDX).
+022100     MOVE 'SEED RECORD 002 FOR ESDS SEQUENCE'
+022200                             TO WS-MOCK-RECORD (WS-MOCK-IDX).
+022300     SET WS-MOCK-ACTIVE (WS-MOCK-IDX) TO TRUE.
+022400*
+022500     SET WS-MOCK-IDX TO 5.
+022550     MOVE 'RRDSFILE'   TO WS-MOCK-FILE-ID (WS-MOCK-IDX).
+022600     MOVE 'R'          TO WS-MOCK-ORGANIZATION (WS-MOCK-IDX).
+022700     MOVE 1                  TO WS-MOCK-RRN (WS-MOCK-IDX).
+022800     MOVE 'SEED RECORD FOR RRN 1'
+022900                             TO WS-MOCK-RECORD (WS-MOCK-IDX).
+023000     SET WS-MOCK-ACTIVE (WS-MOCK-IDX) TO TRUE.
+023100*
+023200     SET WS-MOCK-IDX TO 6.
+023250     MOVE 'RRDSFILE'   TO WS-MOCK-FILE-ID (WS-MOCK-IDX).
+023300     MOVE 'R'          TO WS-MOCK-ORGANIZATION (WS-MOCK-IDX).
+023400     MOVE 2                  TO WS-MOCK-RRN (WS-MOCK-IDX).
+023500     MOVE 'SEED RECORD FOR RRN 2'
+023600                             TO WS-MOCK-RECORD (WS-MOCK-IDX).
+023700     SET WS-MOCK-ACTIVE (WS-MOCK-IDX) TO TRUE.
+023750*
+023760     SET WS-MOCK-IDX TO 7.
+023770     MOVE 'KSDS2FIL'   TO WS-MOCK-FILE-ID (WS-MOCK-IDX).
+023780     MOVE 'K'          TO WS-MOCK-ORGANIZATION (WS-MOCK-IDX).
+023790     MOVE 'TESTKEY001'       TO WS-MOCK-KEY (WS-MOCK-IDX).
+023795     MOVE 'SEED RECORD 001 FOR KSDS2FIL'
+023797                             TO WS-MOCK-RECORD (WS-MOCK-IDX).
+023798     SET WS-MOCK-ACTIVE (WS-MOCK-IDX) TO TRUE.
+023800*
+023810     SET WS-MOCK-IDX TO 8.
+023820     MOVE 'ESDS2FIL'   TO WS-MOCK-FILE-ID (WS-MOCK-IDX).
+023830     MOVE 'E'          TO WS-MOCK-ORGANIZATION (WS-MOCK-IDX).
+023840     MOVE 'SEED RECORD 001 FOR ESDS2FIL'
+023850                             TO WS-MOCK-RECORD (WS-MOCK-IDX).
+023860     SET WS-MOCK-ACTIVE (WS-MOCK-IDX) TO TRUE.
+023870*
+023880     SET WS-MOCK-IDX TO 9.
+023890     MOVE 'ESDS2FIL'   TO WS-MOCK-FILE-ID (WS-MOCK-IDX).
+023892     MOVE 'E'          TO WS-MOCK-ORGANIZATION (WS-MOCK-IDX).
+023894     MOVE 'SEED RECORD 002 FOR ESDS2FIL'
+023896                             TO WS-MOCK-RECORD (WS-MOCK-IDX).
+023898     SET WS-MOCK-ACTIVE (WS-MOCK-IDX) TO TRUE.
+023900     MOVE 9 TO WS-MOCK-COUNT.
+024100     SET WS-SEED-LOADED-SW TO 'Y'.
+024200 1000-EXIT.
+024300     EXIT.
+024400*
+024500******************************************************************
+024600*    2000-MOCK-READ-KEY  --  KSDS-STYLE LOOKUP.  SEARCHES THE     
+024700*    SEED TABLE FOR AN ACTIVE KSDS ENTRY WHOSE KEY MATCHES        
+024800*    VMF-KEY.  RETURNS '23' (RECORD NOT FOUND) WHEN NO ENTRY      
+024900*    MATCHES.                                                     
+025000******************************************************************
+025100 2000-MOCK-READ-KEY.
+025200     MOVE 'N' TO WS-FOUND-SW.
+025300     SET WS-MOCK-IDX TO 1.
+025400     SEARCH WS-MOCK-ENTRY
+025500         AT END
+025600             GO TO 2000-NOT-FOUND
+025700         WHEN WS-MOCK-ACTIVE (WS-MOCK-IDX)
+025750                 AND WS-MOCK-FILE-ID (WS-MOCK-IDX) =
+025760                     VMF-FILE-ID OF VMF-BLOCK
+025800                 AND WS-MOCK-ORGANIZATION (WS-MOCK-IDX) = 'K'
+025900                 AND WS-MOCK-KEY (WS-MOCK-IDX) =
+025950                     VMF-KEY OF VMF-BLOCK
+026000             SET WS-FOUND-SW TO 'Y'
+026100     END-SEARCH.
+026200*
+026300     IF NOT WS-FOUND
+026400         GO TO 2000-NOT-FOUND
+026500     END-IF.
+026600*
+026700     MOVE WS-MOCK-RECORD (WS-MOCK-IDX) TO
+026750         VMF-RECORD OF VMF-BLOCK.
+026800     MOVE '00'    TO VMF-FILE-STATUS OF VMF-BLOCK.
+026900     GO TO 2000-EXIT.
+027000*
+027100 2000-NOT-FOUND.
+027200     MOVE SPACES TO VMF-RECORD OF VMF-BLOCK.
+027300     MOVE '23' TO VMF-FILE-STATUS OF VMF-BLOCK.
+027400*
+027500 2000-EXIT.
+027600     EXIT.
+027700*
+027800******************************************************************
+027900*    2100-MOCK-READ-NEXT  --  ESDS-STYLE SEQUENTIAL BROWSE.
+028000*    HANDS BACK THE NEXT ACTIVE ESDS ENTRY FOR VMF-FILE-ID
+028050*    FOLLOWING THAT FILE'S OWN BROWSE CURSOR, AND ADVANCES THE
+028060*    CURSOR.  RETURNS '10' (END OF FILE) ONCE THE LAST ESDS
+028070*    ENTRY FOR THIS FILE-ID HAS BEEN RETURNED.
+028300******************************************************************
+028400 2100-MOCK-READ-NEXT.
+028420     PERFORM 2150-FIND-ESDS-CURSOR THRU 2150-EXIT.
+028440     MOVE 'N' TO WS-FOUND-SW.
+028460     PERFORM 2110-ESDS-SCAN THRU 2110-EXIT
+028470         UNTIL WS-FOUND OR WS-ESDS-SCAN-IDX > WS-MOCK-COUNT.
+028480*
+028500     IF NOT WS-FOUND
+028600         GO TO 2100-END-OF-FILE
+028700     END-IF.
+028800*
+029500     MOVE WS-MOCK-RECORD (WS-MOCK-IDX) TO
+029550         VMF-RECORD OF VMF-BLOCK.
+029600     MOVE '00'    TO VMF-FILE-STATUS OF VMF-BLOCK.
+029650     COMPUTE WS-ESDS-CUR-NEXT-IDX (WS-ESDS-CUR-IDX) =
+029660         WS-ESDS-SCAN-IDX + 1.
+029800     GO TO 2100-EXIT.
+029900*
+030000 2100-END-OF-FILE.
+030100     MOVE SPACES TO VMF-RECORD OF VMF-BLOCK.
+030200     MOVE '10' TO VMF-FILE-STATUS OF VMF-BLOCK.
+030220     MOVE WS-ESDS-SCAN-IDX TO
+030230         WS-ESDS-CUR-NEXT-IDX (WS-ESDS-CUR-IDX).
+030300*
+030400 2100-EXIT.
+030500     EXIT.
+030600*
+030620******************************************************************
+030630*    2110-ESDS-SCAN  --  CHECKS ONE MOCK-TABLE ENTRY AGAINST
+030640*    THE CURRENT ESDS BROWSE REQUEST.  IF IT MATCHES, SETS
+030650*    WS-FOUND-SW SO THE CONTROLLING PERFORM STOPS ON THIS
+030660*    ENTRY; OTHERWISE ADVANCES THE SCAN TO THE NEXT ENTRY.
+030670******************************************************************
+030680 2110-ESDS-SCAN.
+030690     SET WS-MOCK-IDX TO WS-ESDS-SCAN-IDX.
+030700     IF WS-MOCK-ACTIVE (WS-MOCK-IDX)
+030710             AND WS-MOCK-ORGANIZATION (WS-MOCK-IDX) = 'E'
+030720             AND WS-MOCK-FILE-ID (WS-MOCK-IDX) =
+030730                 VMF-FILE-ID OF VMF-BLOCK
+030740         SET WS-FOUND TO TRUE
+030750     ELSE
+030760         ADD 1 TO WS-ESDS-SCAN-IDX
+030770     END-IF.
+030780 2110-EXIT.
+030790     EXIT.
+030800*
+030820******************************************************************
+030830*    2150-FIND-ESDS-CURSOR  --  LOCATES THE ESDS BROWSE CURSOR
+030840*    FOR VMF-FILE-ID, CREATING ONE STARTING AT ENTRY 1 THE
+030850*    FIRST TIME THIS FILE-ID IS BROWSED, AND LOADS THE CURSOR'S
+030860*    NEXT-IDX INTO WS-ESDS-SCAN-IDX FOR 2100 TO SCAN FROM.
+030870******************************************************************
+030880 2150-FIND-ESDS-CURSOR.
+030890     MOVE 'N' TO WS-FOUND-SW.
+030900     IF WS-ESDS-CURSOR-COUNT > 0
+030910         SET WS-ESDS-CUR-IDX TO 1
+030920         SEARCH WS-ESDS-CURSOR-ENTRY
+030930             AT END
+030940                 CONTINUE
+030950             WHEN WS-ESDS-CUR-FILE-ID (WS-ESDS-CUR-IDX) =
+030960                     VMF-FILE-ID OF VMF-BLOCK
+030970                 SET WS-FOUND-SW TO 'Y'
+030980         END-SEARCH
+030990     END-IF.
+031000*
+031010     IF NOT WS-FOUND
+031020         ADD 1 TO WS-ESDS-CURSOR-COUNT
+031030         SET WS-ESDS-CUR-IDX TO WS-ESDS-CURSOR-COUNT
+031040         MOVE VMF-FILE-ID OF VMF-BLOCK TO
+031050             WS-ESDS-CUR-FILE-ID (WS-ESDS-CUR-IDX)
+031060         MOVE 1 TO WS-ESDS-CUR-NEXT-IDX (WS-ESDS-CUR-IDX)
+031070     END-IF.
+031080*
+031090     MOVE WS-ESDS-CUR-NEXT-IDX (WS-ESDS-CUR-IDX) TO
+031095         WS-ESDS-SCAN-IDX.
+031098 2150-EXIT.
+031099     EXIT.
+031100*
+031110******************************************************************
+031120*    2200-MOCK-READ-RRN  --  RRDS-STYLE DIRECT LOOKUP BY          
+031130*    RELATIVE RECORD NUMBER.  RETURNS '23' (RECORD NOT FOUND)     
+031140*    WHEN VMF-RRN NAMES NO ACTIVE RRDS ENTRY.                     
+031150******************************************************************
+031160 2200-MOCK-READ-RRN.
+031170     MOVE 'N' TO WS-FOUND-SW.
+031180     SET WS-MOCK-IDX TO 1.
+031190     SEARCH WS-MOCK-ENTRY
+031200         AT END
+031210             GO TO 2200-NOT-FOUND
+031220         WHEN WS-MOCK-ACTIVE (WS-MOCK-IDX)
+031230                 AND WS-MOCK-FILE-ID (WS-MOCK-IDX) =
+031240                     VMF-FILE-ID OF VMF-BLOCK
+031250                 AND WS-MOCK-ORGANIZATION (WS-MOCK-IDX) = 'R'
+031260                 AND WS-MOCK-RRN (WS-MOCK-IDX) =
+031270                     VMF-RRN OF VMF-BLOCK
+031280             SET WS-FOUND-SW TO 'Y'
+031290     END-SEARCH.
+031300*
+031310     IF NOT WS-FOUND
+031320         GO TO 2200-NOT-FOUND
+031330     END-IF.
+031340*
+031350     MOVE WS-MOCK-RECORD (WS-MOCK-IDX) TO
+031360         VMF-RECORD OF VMF-BLOCK.
+031370     MOVE '00'    TO VMF-FILE-STATUS OF VMF-BLOCK.
+031380     GO TO 2200-EXIT.
+031390*
+031400 2200-NOT-FOUND.
+031410     MOVE SPACES TO VMF-RECORD OF VMF-BLOCK.
+031420     MOVE '23' TO VMF-FILE-STATUS OF VMF-BLOCK.
+031430*
+031440 2200-EXIT.
+031450     EXIT.
+031460*
+031470******************************************************************
+031480*    8000-WRITE-AUDIT-RECORD  --  FORMATS AND APPENDS ONE LINE
+031490*    TO AUDIT-LOG-FILE CAPTURING THE TIMESTAMP, THE CALLING
+031500*    PROGRAM, THE REQUEST AS IT ARRIVED (WS-AUDIT-BEFORE-BLOCK,
+031510*    INCLUDING ITS FULL VMF-RECORD AND ITS LENGTH-OVERRIDE
+031511*    FIELDS), AND THE RESULT AS RETURNED (VMF-BLOCK, AGAIN WITH
+031512*    ITS FULL VMF-RECORD).
+031530******************************************************************
+031540 8000-WRITE-AUDIT-RECORD.
+031550     ACCEPT WS-LOG-RUN-DATE FROM DATE YYYYMMDD.
+031560     ACCEPT WS-LOG-RUN-TIME FROM TIME.
+031570     MOVE VMF-RRN OF WS-AUDIT-BEFORE-BLOCK
+031580                                TO WS-LOG-RRN-BEFORE.
+031590*
+031600     MOVE SPACES TO WS-LOG-LINE.
+031610     STRING WS-LOG-YYYY DELIMITED BY SIZE
+031620         '-' DELIMITED BY SIZE
+031630         WS-LOG-MM DELIMITED BY SIZE
+031640         '-' DELIMITED BY SIZE
+031650         WS-LOG-DD DELIMITED BY SIZE
+031660         ' ' DELIMITED BY SIZE
+031670         WS-LOG-HH DELIMITED BY SIZE
+031680         ':' DELIMITED BY SIZE
+031690         WS-LOG-MN DELIMITED BY SIZE
+031700         ':' DELIMITED BY SIZE
+031710         WS-LOG-SS DELIMITED BY SIZE
+031720         ' PGM=' DELIMITED BY SIZE
+031730         VMF-CALLING-PROGRAM OF WS-AUDIT-BEFORE-BLOCK
+031740             DELIMITED BY SIZE
+031750         ' VSAMMOCK FID=' DELIMITED BY SIZE
+031760         VMF-FILE-ID OF WS-AUDIT-BEFORE-BLOCK
+031770             DELIMITED BY SIZE
+031780         ' ORG=' DELIMITED BY SIZE
+031790         VMF-ORGANIZATION OF WS-AUDIT-BEFORE-BLOCK
+031800             DELIMITED BY SIZE
+031810         ' OP=' DELIMITED BY SIZE
+031820         VMF-OPERATION OF WS-AUDIT-BEFORE-BLOCK
+031830             DELIMITED BY SIZE
+031840         ' KEY=' DELIMITED BY SIZE
+031850         VMF-KEY OF WS-AUDIT-BEFORE-BLOCK DELIMITED BY SIZE
+031860         ' RRN=' DELIMITED BY SIZE
+031870         WS-LOG-RRN-BEFORE DELIMITED BY SIZE
+031880         ' OVR=' DELIMITED BY SIZE
+031890         VMF-STATUS-OVERRIDE OF WS-AUDIT-BEFORE-BLOCK
+031900             DELIMITED BY SIZE
+031901         ' CKLEN=' DELIMITED BY SIZE
+031902         VMF-LENGTH-CHECK-SW OF WS-AUDIT-BEFORE-BLOCK
+031903             DELIMITED BY SIZE
+031904         ' KEYLEN=' DELIMITED BY SIZE
+031905         VMF-KEY-LENGTH OF WS-AUDIT-BEFORE-BLOCK
+031906             DELIMITED BY SIZE
+031907         ' RECLEN=' DELIMITED BY SIZE
+031908         VMF-RECORD-LENGTH OF WS-AUDIT-BEFORE-BLOCK
+031909             DELIMITED BY SIZE
+031910         ' BEFORE-RECORD=' DELIMITED BY SIZE
+031920         VMF-RECORD OF WS-AUDIT-BEFORE-BLOCK DELIMITED BY SIZE
+031930         ' -> STATUS=' DELIMITED BY SIZE
+031940         VMF-FILE-STATUS OF VMF-BLOCK DELIMITED BY SIZE
+031950         ' AFTER-RECORD=' DELIMITED BY SIZE
+031960         VMF-RECORD OF VMF-BLOCK DELIMITED BY SIZE
+031970         INTO WS-LOG-LINE.
+031980     WRITE AUDIT-LOG-RECORD FROM WS-LOG-LINE.
+031990 8000-EXIT.
+032000     EXIT.
