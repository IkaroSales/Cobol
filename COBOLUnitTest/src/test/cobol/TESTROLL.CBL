@@ -0,0 +1,403 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TESTROLL.
+000300 AUTHOR.        D L MCKAY.
+000400 INSTALLATION.  DATA CENTER TESTING GROUP.
+000500 DATE-WRITTEN.  08-08-2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*
+000900*   TESTROLL
+001000*
+001100*   ROLLS UP THE PRINTED SUMMARY REPORTS WRITTEN BY THE *TEST
+001200*   PROGRAMS (E.G. VSAMTEST) INTO ONE CONSOLIDATED PASS/FAIL
+001300*   REPORT FOR AN OVERNIGHT UNIT-TEST SUITE.  RUN AS THE LAST
+001400*   STEP OF THE SUITE'S JCL, AFTER EVERY *TEST PROGRAM'S STEP.
+001500*
+001600*   READS A CONTROL FILE (ROLLUP.CTL) NAMING EACH *TEST
+001700*   PROGRAM'S REPORT FILE, ONE NAME PER RECORD, AND OPENS EACH
+001800*   ONE IN TURN TO PICK UP ITS FINAL "CASES RUN/PASSED/FAILED"
+001900*   TOTALS LINES (THE SAME THREE LINES 8000-TERMINATE WRITES
+002000*   IN VSAMTEST).  ADDING A NEW *TEST PROGRAM TO THE OVERNIGHT
+002100*   SUITE IS A MATTER OF ADDING ITS STEP TO THE JCL AND ITS
+002200*   REPORT FILE NAME TO ROLLUP.CTL -- NOT A TESTROLL RECOMPILE.
+002300*
+002400*   IF A *TEST PROGRAM'S REPORT FILE CANNOT BE OPENED (FOR
+002500*   EXAMPLE BECAUSE THE PROGRAM ABENDED BEFORE WRITING ONE),
+002600*   THAT PROGRAM IS LISTED AS MISSING IN THE ROLLUP RATHER
+002700*   THAN STOPPING THE WHOLE ROLLUP.
+002800*
+002900*   MODIFICATION HISTORY.
+003000*       DATE       INIT  DESCRIPTION
+003100*       -------    ----  ---------------------------------
+003200*       2026-08-08  DLM  ORIGINAL VERSION.
+003210*       2026-08-08  DLM  1100-SCAN-REPORT-FILE NOW ONLY COUNTS A
+003220*                        PROGRAM AS ROLLED UP WHEN WS-PGM-FOUND
+003230*                        WAS ACTUALLY SET BY THE SCAN; A REPORT
+003240*                        FILE THAT OPENED BUT NEVER GOT A CASES
+003250*                        RUN LINE (AN ABEND BEFORE TOTALS WERE
+003260*                        WRITTEN) NOW COUNTS AS MISSING INSTEAD
+003270*                        OF BEING ROLLED UP WITH ZERO TOTALS.
+003300******************************************************************
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER.   IBM-370.
+003700 OBJECT-COMPUTER.   IBM-370.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT CONTROL-FILE ASSIGN TO "ROLLUP.CTL"
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-CTL-FILE-STATUS.
+004300*
+004400     SELECT TEST-REPORT-FILE ASSIGN DYNAMIC WS-REPORT-FILENAME
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS WS-TRF-FILE-STATUS.
+004700*
+004800     SELECT ROLLUP-REPORT ASSIGN TO "ROLLUP.RPT"
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS WS-OUT-FILE-STATUS.
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300*
+005400******************************************************************
+005500*    CONTROL-FILE  --  ONE *TEST PROGRAM REPORT FILE NAME PER
+005600*    RECORD.
+005700******************************************************************
+005800 FD  CONTROL-FILE
+005900     RECORDING MODE IS F.
+006000 01  CONTROL-RECORD.
+006100     05  CTL-REPORT-FILENAME     PIC X(40).
+006200*
+006300******************************************************************
+006400*    TEST-REPORT-FILE  --  A *TEST PROGRAM'S OWN PRINTED
+006500*    SUMMARY REPORT, OPENED DYNAMICALLY BY NAME FROM THE
+006600*    CURRENT CONTROL-RECORD.
+006700******************************************************************
+006800 FD  TEST-REPORT-FILE
+006900     RECORDING MODE IS F.
+007000 01  TEST-REPORT-LINE            PIC X(132).
+007100*
+007200******************************************************************
+007300*    ROLLUP-REPORT  --  THE CONSOLIDATED PASS/FAIL SUMMARY.
+007400******************************************************************
+007500 FD  ROLLUP-REPORT
+007600     RECORDING MODE IS F.
+007700 01  ROLLUP-LINE                 PIC X(132).
+007800*
+007900 WORKING-STORAGE SECTION.
+008000*
+008100******************************************************************
+008200*    FILE STATUS AND END-OF-FILE SWITCHES.
+008300******************************************************************
+008400 01  WS-CTL-FILE-STATUS          PIC X(02)    VALUE SPACES.
+008500 01  WS-TRF-FILE-STATUS          PIC X(02)    VALUE SPACES.
+008600 01  WS-OUT-FILE-STATUS          PIC X(02)    VALUE SPACES.
+008700 01  WS-CTL-EOF-SW               PIC X(01)    VALUE 'N'.
+008800     88  WS-CTL-EOF                   VALUE 'Y'.
+008900 01  WS-RPT-EOF-SW               PIC X(01)    VALUE 'N'.
+009000     88  WS-RPT-EOF                   VALUE 'Y'.
+009100*
+009200******************************************************************
+009300*    DYNAMIC ASSIGN TARGET FOR TEST-REPORT-FILE.
+009400******************************************************************
+009500 01  WS-REPORT-FILENAME          PIC X(40)    VALUE SPACES.
+009600*
+009700******************************************************************
+009800*    ONE PROGRAM'S TOTALS, PICKED UP OFF ITS REPORT FILE.
+009900******************************************************************
+010000 01  WS-PGM-FOUND-SW             PIC X(01)    VALUE 'N'.
+010100     88  WS-PGM-FOUND                 VALUE 'Y'.
+010200 01  WS-PGM-CASES-RUN            PIC 9(05)    VALUE ZERO.
+010300 01  WS-PGM-CASES-PASSED         PIC 9(05)    VALUE ZERO.
+010400 01  WS-PGM-CASES-FAILED         PIC 9(05)    VALUE ZERO.
+010500 01  WS-ROLLUP-STATUS            PIC X(07)    VALUE SPACES.
+010600*
+010700******************************************************************
+010800*    GRAND TOTALS ACROSS ALL *TEST PROGRAMS ROLLED UP.
+010900******************************************************************
+011000 01  WS-GRAND-CASES-RUN          PIC 9(07)    VALUE ZERO.
+011100 01  WS-GRAND-CASES-PASSED       PIC 9(07)    VALUE ZERO.
+011200 01  WS-GRAND-CASES-FAILED       PIC 9(07)    VALUE ZERO.
+011300 01  WS-PROGRAMS-ROLLED-UP       PIC 9(05)    VALUE ZERO.
+011400 01  WS-PROGRAMS-MISSING         PIC 9(05)    VALUE ZERO.
+011500*
+011600******************************************************************
+011700*    RUN DATE/TIME, STAMPED ONTO THE ROLLUP REPORT HEADING.
+011800******************************************************************
+011900 01  WS-RUN-DATE                 PIC 9(08)    VALUE ZERO.
+012000 01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+012100     05  WS-RUN-YYYY             PIC 9(04).
+012200     05  WS-RUN-MM               PIC 9(02).
+012300     05  WS-RUN-DD               PIC 9(02).
+012400 01  WS-RUN-TIME                 PIC 9(08)    VALUE ZERO.
+012500 01  WS-RUN-TIME-R REDEFINES WS-RUN-TIME.
+012600     05  WS-RUN-HH               PIC 9(02).
+012700     05  WS-RUN-MN               PIC 9(02).
+012800     05  WS-RUN-SS               PIC 9(02).
+012900     05  WS-RUN-HS               PIC 9(02).
+013000*
+013100******************************************************************
+013200*    REPORT-LINE WORK AREA.
+013300******************************************************************
+013400 01  WS-RPT-LINE                 PIC X(132)   VALUE SPACES.
+013500*
+013600 PROCEDURE DIVISION.
+013700*
+013800******************************************************************
+013900*    0000-MAINLINE
+014000******************************************************************
+014100 0000-MAINLINE.
+014200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014300*
+014400     PERFORM 0100-ROLL-UP-ONE-PROGRAM THRU 0100-EXIT
+014500         UNTIL WS-CTL-EOF.
+014600*
+014700     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+014800     GO TO 9999-END.
+014900*
+015000******************************************************************
+015100*    1000-INITIALIZE  --  OPENS THE CONTROL FILE AND THE ROLLUP
+015200*    REPORT, WRITES THE ROLLUP HEADINGS, AND PRIMES THE
+015300*    READ-AHEAD LOOP WITH THE FIRST CONTROL RECORD.
+015400******************************************************************
+015500 1000-INITIALIZE.
+015600     OPEN INPUT CONTROL-FILE.
+015700     IF WS-CTL-FILE-STATUS NOT = '00'
+015800         DISPLAY 'UNABLE TO OPEN ROLLUP.CTL, STATUS='
+015900             WS-CTL-FILE-STATUS
+016000         GO TO 9999-END
+016100     END-IF.
+016200*
+016300     OPEN OUTPUT ROLLUP-REPORT.
+016400     IF WS-OUT-FILE-STATUS NOT = '00'
+016500         DISPLAY 'UNABLE TO OPEN ROLLUP-REPORT, STATUS='
+016600             WS-OUT-FILE-STATUS
+016700         GO TO 9999-END
+016800     END-IF.
+016900*
+017000     PERFORM 1050-WRITE-ROLLUP-HEADINGS THRU 1050-EXIT.
+017100     PERFORM 0190-READ-NEXT-CONTROL-RECORD THRU 0190-EXIT.
+017200 1000-EXIT.
+017300     EXIT.
+017400*
+017500******************************************************************
+017600*    1050-WRITE-ROLLUP-HEADINGS  --  STAMPS THE ROLLUP REPORT
+017700*    WITH THE RUN DATE/TIME AND WRITES THE COLUMN HEADINGS.
+017800******************************************************************
+017900 1050-WRITE-ROLLUP-HEADINGS.
+018000     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+018100     ACCEPT WS-RUN-TIME FROM TIME.
+018200*
+018300     MOVE SPACES TO WS-RPT-LINE.
+018400     STRING 'UNIT TEST SUITE ROLLUP' DELIMITED BY SIZE
+018500         '   RUN DATE ' DELIMITED BY SIZE
+018600         WS-RUN-YYYY DELIMITED BY SIZE
+018700         '-' DELIMITED BY SIZE
+018800         WS-RUN-MM DELIMITED BY SIZE
+018900         '-' DELIMITED BY SIZE
+019000         WS-RUN-DD DELIMITED BY SIZE
+019100         '  RUN TIME ' DELIMITED BY SIZE
+019200         WS-RUN-HH DELIMITED BY SIZE
+019300         ':' DELIMITED BY SIZE
+019400         WS-RUN-MN DELIMITED BY SIZE
+019500         ':' DELIMITED BY SIZE
+019600         WS-RUN-SS DELIMITED BY SIZE
+019700         INTO WS-RPT-LINE.
+019800     WRITE ROLLUP-LINE FROM WS-RPT-LINE.
+019900*
+020000     MOVE SPACES TO WS-RPT-LINE.
+020100     WRITE ROLLUP-LINE FROM WS-RPT-LINE.
+020200*
+020300     MOVE SPACES TO WS-RPT-LINE.
+020400     STRING 'REPORT FILE                             RUN'
+020500         DELIMITED BY SIZE
+020600         ' PASSED FAILED STATUS' DELIMITED BY SIZE
+020700         INTO WS-RPT-LINE.
+020800     WRITE ROLLUP-LINE FROM WS-RPT-LINE.
+020900*
+021000     MOVE SPACES TO WS-RPT-LINE.
+021100     STRING '----------------------------------------------------'
+021200         DELIMITED BY SIZE
+021300         INTO WS-RPT-LINE.
+021400     WRITE ROLLUP-LINE FROM WS-RPT-LINE.
+021500 1050-EXIT.
+021600     EXIT.
+021700*
+021800******************************************************************
+021900*    0100-ROLL-UP-ONE-PROGRAM  --  SCANS THE REPORT FILE NAMED
+022000*    BY THE CURRENT CONTROL-RECORD FOR ITS TOTALS, WRITES ITS
+022100*    LINE ON THE ROLLUP REPORT, AND READS THE NEXT CONTROL
+022200*    RECORD.
+022300******************************************************************
+022400 0100-ROLL-UP-ONE-PROGRAM.
+022500     MOVE SPACES             TO WS-REPORT-FILENAME.
+022600     MOVE CTL-REPORT-FILENAME TO WS-REPORT-FILENAME.
+022700     MOVE ZERO TO WS-PGM-CASES-RUN.
+022800     MOVE ZERO TO WS-PGM-CASES-PASSED.
+022900     MOVE ZERO TO WS-PGM-CASES-FAILED.
+023000     MOVE 'N'  TO WS-PGM-FOUND-SW.
+023100*
+023200     PERFORM 1100-SCAN-REPORT-FILE THRU 1100-EXIT.
+023300     PERFORM 0150-WRITE-PROGRAM-LINE THRU 0150-EXIT.
+023400     PERFORM 0190-READ-NEXT-CONTROL-RECORD THRU 0190-EXIT.
+023500 0100-EXIT.
+023600     EXIT.
+023700*
+023800******************************************************************
+023900*    1100-SCAN-REPORT-FILE  --  OPENS THE CURRENT *TEST
+024000*    PROGRAM'S REPORT FILE AND SCANS IT LINE BY LINE FOR THE
+024100*    CASES RUN/PASSED/FAILED TOTALS.  IF THE FILE CANNOT BE
+024150*    OPENED, OR OPENS BUT THE SCAN NEVER FINDS A CASES RUN
+024160*    LINE (E.G. THE PROGRAM ABENDED BEFORE 8000-TERMINATE
+024170*    COULD WRITE ITS TOTALS), THE PROGRAM IS COUNTED AS
+024180*    MISSING RATHER THAN ROLLED UP.
+024300******************************************************************
+024400 1100-SCAN-REPORT-FILE.
+024500     OPEN INPUT TEST-REPORT-FILE.
+024600     IF WS-TRF-FILE-STATUS NOT = '00'
+024700         ADD 1 TO WS-PROGRAMS-MISSING
+024800         GO TO 1100-EXIT
+024900     END-IF.
+025000*
+025100     MOVE 'N' TO WS-RPT-EOF-SW.
+025200     PERFORM 1150-SCAN-ONE-LINE THRU 1150-EXIT
+025300         UNTIL WS-RPT-EOF.
+025400     CLOSE TEST-REPORT-FILE.
+025450     IF WS-PGM-FOUND
+025460         ADD 1 TO WS-PROGRAMS-ROLLED-UP
+025470     ELSE
+025480         ADD 1 TO WS-PROGRAMS-MISSING
+025490     END-IF.
+025600 1100-EXIT.
+025700     EXIT.
+025800*
+025900******************************************************************
+026000*    1150-SCAN-ONE-LINE  --  READS ONE LINE OF THE CURRENT
+026100*    REPORT FILE AND, IF IT IS ONE OF THE THREE TOTALS LINES
+026200*    8000-TERMINATE WRITES, PICKS UP ITS NUMERIC VALUE.
+026300******************************************************************
+026400 1150-SCAN-ONE-LINE.
+026500     READ TEST-REPORT-FILE
+026600         AT END
+026700             SET WS-RPT-EOF TO TRUE
+026800     END-READ.
+026900     IF WS-RPT-EOF
+027000         GO TO 1150-EXIT
+027100     END-IF.
+027200*
+027300     IF TEST-REPORT-LINE (1:15) = 'CASES RUN    = '
+027400         MOVE TEST-REPORT-LINE (16:5) TO WS-PGM-CASES-RUN
+027500         SET WS-PGM-FOUND TO TRUE
+027600     END-IF.
+027700     IF TEST-REPORT-LINE (1:15) = 'CASES PASSED = '
+027800         MOVE TEST-REPORT-LINE (16:5) TO WS-PGM-CASES-PASSED
+027900     END-IF.
+028000     IF TEST-REPORT-LINE (1:15) = 'CASES FAILED = '
+028100         MOVE TEST-REPORT-LINE (16:5) TO WS-PGM-CASES-FAILED
+028200     END-IF.
+028300 1150-EXIT.
+028400     EXIT.
+028500*
+028600******************************************************************
+028700*    0150-WRITE-PROGRAM-LINE  --  ADDS THE PROGRAM'S TOTALS
+028800*    INTO THE GRAND TOTALS (UNLESS ITS REPORT WAS MISSING) AND
+028900*    WRITES ITS DETAIL LINE ON THE ROLLUP REPORT.
+029000******************************************************************
+029100 0150-WRITE-PROGRAM-LINE.
+029200     IF NOT WS-PGM-FOUND
+029300         MOVE 'MISSING' TO WS-ROLLUP-STATUS
+029400     ELSE
+029500         ADD WS-PGM-CASES-RUN    TO WS-GRAND-CASES-RUN
+029600         ADD WS-PGM-CASES-PASSED TO WS-GRAND-CASES-PASSED
+029700         ADD WS-PGM-CASES-FAILED TO WS-GRAND-CASES-FAILED
+029800         IF WS-PGM-CASES-FAILED = ZERO
+029900             MOVE 'PASS' TO WS-ROLLUP-STATUS
+030000         ELSE
+030100             MOVE 'FAIL' TO WS-ROLLUP-STATUS
+030200         END-IF
+030300     END-IF.
+030400*
+030500     MOVE SPACES TO WS-RPT-LINE.
+030600     STRING WS-REPORT-FILENAME (1:28) DELIMITED BY SIZE
+030700         WS-PGM-CASES-RUN DELIMITED BY SIZE
+030800         ' ' DELIMITED BY SIZE
+030900         WS-PGM-CASES-PASSED DELIMITED BY SIZE
+031000         ' ' DELIMITED BY SIZE
+031100         WS-PGM-CASES-FAILED DELIMITED BY SIZE
+031200         ' ' DELIMITED BY SIZE
+031300         WS-ROLLUP-STATUS DELIMITED BY SIZE
+031400         INTO WS-RPT-LINE.
+031500     WRITE ROLLUP-LINE FROM WS-RPT-LINE.
+031600 0150-EXIT.
+031700     EXIT.
+031800*
+031900******************************************************************
+032000*    0190-READ-NEXT-CONTROL-RECORD  --  READS THE NEXT CONTROL
+032100*    RECORD, SETTING WS-CTL-EOF-SW WHEN THE FILE IS EXHAUSTED.
+032200******************************************************************
+032300 0190-READ-NEXT-CONTROL-RECORD.
+032400     READ CONTROL-FILE
+032500         AT END
+032600             SET WS-CTL-EOF TO TRUE
+032700     END-READ.
+032800 0190-EXIT.
+032900     EXIT.
+033000*
+033100******************************************************************
+033200*    8000-TERMINATE  --  CLOSES THE CONTROL FILE, WRITES THE
+033300*    GRAND TOTALS AND OVERALL VERDICT TO THE ROLLUP REPORT,
+033400*    CLOSES IT, AND DISPLAYS THE SAME TOTALS ON THE CONSOLE.
+033500******************************************************************
+033600 8000-TERMINATE.
+033700     CLOSE CONTROL-FILE.
+033800*
+033900     MOVE SPACES TO WS-RPT-LINE.
+034000     WRITE ROLLUP-LINE FROM WS-RPT-LINE.
+034100     MOVE SPACES TO WS-RPT-LINE.
+034200     STRING 'PROGRAMS ROLLED UP = ' DELIMITED BY SIZE
+034300         WS-PROGRAMS-ROLLED-UP DELIMITED BY SIZE
+034400         INTO WS-RPT-LINE.
+034500     WRITE ROLLUP-LINE FROM WS-RPT-LINE.
+034600     MOVE SPACES TO WS-RPT-LINE.
+034700     STRING 'PROGRAMS MISSING   = ' DELIMITED BY SIZE
+034800         WS-PROGRAMS-MISSING DELIMITED BY SIZE
+034900         INTO WS-RPT-LINE.
+035000     WRITE ROLLUP-LINE FROM WS-RPT-LINE.
+035100     MOVE SPACES TO WS-RPT-LINE.
+035200     STRING 'GRAND CASES RUN    = ' DELIMITED BY SIZE
+035300         WS-GRAND-CASES-RUN DELIMITED BY SIZE
+035400         INTO WS-RPT-LINE.
+035500     WRITE ROLLUP-LINE FROM WS-RPT-LINE.
+035600     MOVE SPACES TO WS-RPT-LINE.
+035700     STRING 'GRAND CASES PASSED = ' DELIMITED BY SIZE
+035800         WS-GRAND-CASES-PASSED DELIMITED BY SIZE
+035900         INTO WS-RPT-LINE.
+036000     WRITE ROLLUP-LINE FROM WS-RPT-LINE.
+036100     MOVE SPACES TO WS-RPT-LINE.
+036200     STRING 'GRAND CASES FAILED = ' DELIMITED BY SIZE
+036300         WS-GRAND-CASES-FAILED DELIMITED BY SIZE
+036400         INTO WS-RPT-LINE.
+036500     WRITE ROLLUP-LINE FROM WS-RPT-LINE.
+036600     MOVE SPACES TO WS-RPT-LINE.
+036700*
+036800     IF WS-GRAND-CASES-FAILED = ZERO AND WS-PROGRAMS-MISSING
+036900             = ZERO
+037000         STRING '**** ALL TEST PROGRAMS PASSED ****'
+037100             DELIMITED BY SIZE INTO WS-RPT-LINE
+037200     ELSE
+037300         STRING '**** ONE OR MORE TEST PROGRAMS FAILED ****'
+037400             DELIMITED BY SIZE INTO WS-RPT-LINE
+037500     END-IF.
+037600     WRITE ROLLUP-LINE FROM WS-RPT-LINE.
+037700     CLOSE ROLLUP-REPORT.
+037800*
+037900     DISPLAY '**** TESTROLL RUN COMPLETE ****'.
+038000     DISPLAY 'PROGRAMS ROLLED UP = ' WS-PROGRAMS-ROLLED-UP.
+038100     DISPLAY 'PROGRAMS MISSING   = ' WS-PROGRAMS-MISSING.
+038200     DISPLAY 'GRAND CASES RUN    = ' WS-GRAND-CASES-RUN.
+038300     DISPLAY 'GRAND CASES PASSED = ' WS-GRAND-CASES-PASSED.
+038400     DISPLAY 'GRAND CASES FAILED = ' WS-GRAND-CASES-FAILED.
+038500 8000-EXIT.
+038600     EXIT.
+038700*
+038800 9999-END.
+038900     STOP RUN.
