@@ -0,0 +1,46 @@
+//VSAMUNIT JOB (ACCTNO),'UNIT TEST SUITE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* VSAMUNIT -- OVERNIGHT UNIT TEST SUITE
+//*
+//* RUNS EVERY *TEST PROGRAM AS ITS OWN STEP, THEN RUNS TESTROLL
+//* TO ROLL THEIR PRINTED SUMMARY REPORTS UP INTO ONE CONSOLIDATED
+//* PASS/FAIL REPORT (ROLLUP.RPT).  EACH STEP IS CODED COND=EVEN
+//* SO IT RUNS NO MATTER WHAT CONDITION CODE AN EARLIER STEP
+//* RETURNED -- ONE TEST PROGRAM ABENDING MUST NOT PREVENT THE
+//* OTHERS FROM RUNNING, AND TESTROLL MUST ALWAYS RUN SO THE
+//* MORNING REPORT SHOWS WHICH PROGRAM FAILED RATHER THAN SIMPLY
+//* NOT APPEARING.
+//*
+//* TO ADD A *TEST PROGRAM TO THE OVERNIGHT SUITE:
+//*   1. ADD AN EXEC STEP BELOW, FOLLOWING THE VSAMTEST STEP,
+//*      CODED THE SAME WAY (COND=EVEN).
+//*   2. ADD ITS REPORT FILE NAME TO ROLLUP.CTL.
+//*--------------------------------------------------------------*
+//* VSAMTEST, TESTROLL, AND VSAMMOCK EACH SELECT THEIR WORKING
+//* FILES (TESTCASE.DAT, VSAMTEST.RPT, VSAMTEST.CKP, VSAMMOCK.LOG,
+//* ROLLUP.CTL, ROLLUP.RPT) WITH A QUOTED LITERAL ON THE ASSIGN
+//* CLAUSE RATHER THAN A DDNAME.  THIS SHOP'S COBOL RUNTIME RESOLVES
+//* A LITERAL ASSIGN DIRECTLY AS AN EXTERNAL FILE NAME IN THE STEP'S
+//* WORKING DIRECTORY, NOT THROUGH DD-NAME ALLOCATION, SO NONE OF
+//* THOSE SIX FILES HAS OR NEEDS A DD STATEMENT BELOW -- EACH STEP
+//* PICKS THEM UP FROM WHEREVER IT RUNS, THE SAME WAY STEPLIB,
+//* SYSOUT, AND SYSPRINT ARE THE ONLY DDS EACH PROGRAM ACTUALLY
+//* CONSULTS.  IF THIS SUITE IS EVER MOVED TO A RUNTIME THAT MAPS
+//* ASSIGN LITERALS TO DDNAMES INSTEAD, EACH OF THOSE SIX FILES WILL
+//* NEED A DD STATEMENT ADDED AT THAT TIME.
+//*--------------------------------------------------------------*
+//*
+//VSAMTEST EXEC PGM=VSAMTEST,COND=EVEN
+//STEPLIB  DD   DSN=UNITTEST.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* ROLLUP STEP -- MUST BE THE LAST STEP IN THE SUITE.
+//*--------------------------------------------------------------*
+//TESTROLL EXEC PGM=TESTROLL,COND=EVEN
+//STEPLIB  DD   DSN=UNITTEST.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
